@@ -0,0 +1,11 @@
+      ******************************************************************
+      * VALCTL.CPY
+      * Layout del archivo maestro de valores validos: un registro por
+      * codigo permitido, con un indicador de dominio ("T" = tipo de
+      * transaccion, "D" = departamento) para que un solo archivo sirva
+      * a los dos catalogos. Se incluye con COPY en la FD del archivo
+      * de cada programa que valida contra este maestro.
+      ******************************************************************
+       01  valor-valido-registro.
+           05 VV-TIPO-REGISTRO  PIC X.       *> T=tipo transaccion, D=departamento
+           05 VV-CODIGO         PIC X(15).   *> Codigo o nombre valido
