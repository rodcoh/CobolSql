@@ -0,0 +1,13 @@
+      ******************************************************************
+      * ERRLOG.CPY
+      * Layout comun del registro de la bitacora de errores: fecha,
+      * hora, severidad, parrafo que lo detecto y mensaje. Se incluye
+      * con COPY dentro de la FD del archivo de bitacora de cada
+      * programa para que todos escriban el mismo formato de registro.
+      ******************************************************************
+       01  error-registro.
+           05 fecha-error      PIC X(10).   *> Fecha del error
+           05 hora-error       PIC X(8).    *> Hora del error
+           05 error-severidad  PIC X(5).    *> WARN/ERROR/FATAL
+           05 error-parrafo    PIC X(25).   *> Parrafo que registro el error
+           05 mensaje-error    PIC X(80).   *> Mensaje de error
