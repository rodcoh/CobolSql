@@ -0,0 +1,274 @@
+******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. crear-cuentas-sql.
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       WORKING-STORAGE SECTION.
+       COPY ERRLOG.
+       01  ID-CUENTA       PIC X(34)
+               VALUE "Introduce un ID de Cuenta: ".
+       01  ID-CLIENTE-FK   PIC X(34)
+               VALUE "Introduce el ID del Cliente: ".
+       01  TIPO-CUENTA     PIC X(38)
+               VALUE "Tipo de cuenta (Ahorro/Corriente): ".
+       01  SALDO-INICIAL   PIC X(30)
+               VALUE "Saldo inicial de la cuenta: ".
+       01  MONTO-CUENTA    PIC X(20)
+               VALUE "Monto a aplicar: ".
+
+       01  CUENTAS-REGISTRO.
+           05 CUENTA-ID          PIC X(6).
+           05 CUENTA-CLIENTE-ID  PIC X(6).
+           05 CUENTA-TIPO        PIC X(10).
+           05 CUENTA-SALDO       PIC 9(9)V99.
+
+       01  SQLCODE  PIC S9(9) COMP-5.
+       01  SQLSTATE PIC X(5).
+
+       01  SI-NO      PIC X.
+       01  continuar  PIC X VALUE "S".
+       01  opcion     PIC X.
+       01  WS-MONTO   PIC S9(9)V99 VALUE 0.
+       01  WS-CLIENTE-EXISTE PIC X VALUE "N".
+
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+       PERFORM CONECTAR-SQL.
+
+       PERFORM PROCESAR
+           UNTIL continuar = "N".
+
+       PERFORM DESCONECTAR-SQL.
+
+
+       CONECTAR-SQL.
+           EXEC SQL
+              CONNECT TO 'ProyectoCobolSql'
+              USER 'root'
+              USING '21281502'
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+              DISPLAY "Error de conexión: " SQLCODE " - " SQLSTATE
+              MOVE "FATAL" TO error-severidad
+              MOVE "CONECTAR-SQL" TO error-parrafo
+              MOVE "Error de conexión a la base de datos."
+                   TO mensaje-error
+              PERFORM ACEPTAR-FECHA-HORA
+              PERFORM ESCRIBIR-ERROR-LOG
+              MOVE 1 TO RETURN-CODE
+              PERFORM DESCONECTAR-SQL
+           END-IF
+           DISPLAY "Conectados....".
+
+       ACEPTAR-FECHA-HORA.
+           ACCEPT fecha-error FROM DATE YYYYMMDD
+           ACCEPT hora-error  FROM TIME.
+
+       ESCRIBIR-ERROR-LOG.
+           CALL "registrar-error" USING error-severidad
+                                        error-parrafo
+                                        mensaje-error
+                                        fecha-error
+                                        hora-error.
+
+
+       PROCESAR.
+           DISPLAY "--------------------"
+           DISPLAY "1. Agregar Cuenta"
+           DISPLAY "2. Buscar Cuenta"
+           DISPLAY "3. Eliminar Cuenta"
+           DISPLAY "4. Ajustar Saldo"
+           DISPLAY "5. Salir"
+           DISPLAY "--------------------"
+           DISPLAY "Elija una opción: "
+            ACCEPT opcion
+           EVALUATE opcion
+               WHEN 1
+                  PERFORM INSERTAR-CUENTA
+               WHEN 2
+                  PERFORM BUSCAR-CUENTA
+               WHEN 3
+                  PERFORM ELIMINAR-CUENTA
+               WHEN 4
+                  PERFORM AJUSTAR-SALDO-CUENTA
+               WHEN 5
+                  MOVE 'N' TO continuar
+               WHEN OTHER
+                  DISPLAY "Opción inválida."
+           END-EVALUATE.
+
+
+       INSERTAR-CUENTA.
+           DISPLAY ID-CUENTA
+           ACCEPT CUENTA-ID
+
+           DISPLAY ID-CLIENTE-FK
+           ACCEPT CUENTA-CLIENTE-ID
+
+           PERFORM VALIDAR-CLIENTE-CUENTA
+           IF WS-CLIENTE-EXISTE = "N"
+              DISPLAY "No existe ese cliente. Cuenta no creada."
+           ELSE
+              DISPLAY TIPO-CUENTA
+              ACCEPT CUENTA-TIPO
+
+              DISPLAY SALDO-INICIAL
+              ACCEPT CUENTA-SALDO
+
+              EXEC SQL
+                 INSERT INTO cuentas (id_cuenta,
+                                      id_cliente,
+                                      tipo_cuenta,
+                                      saldo_cuenta)
+                 VALUES (:CUENTA-ID,
+                         :CUENTA-CLIENTE-ID,
+                         :CUENTA-TIPO,
+                         :CUENTA-SALDO)
+              END-EXEC
+
+              IF SQLCODE NOT = 0
+                 DISPLAY "Error al Insertar Cuenta: " SQLCODE " - "
+                         SQLSTATE
+                 MOVE "ERROR" TO error-severidad
+                 MOVE "INSERTAR-CUENTA" TO error-parrafo
+                 MOVE "Error al insertar cuenta." TO mensaje-error
+                 PERFORM ACEPTAR-FECHA-HORA
+                 PERFORM ESCRIBIR-ERROR-LOG
+              ELSE
+                DISPLAY "Cuenta insertada correctamente..."
+
+                EXEC SQL
+                   COMMIT
+                END-EXEC
+              END-IF
+           END-IF.
+
+       VALIDAR-CLIENTE-CUENTA.
+           MOVE "N" TO WS-CLIENTE-EXISTE
+
+           EXEC SQL
+              SELECT id_cliente
+              INTO :CUENTA-CLIENTE-ID
+              FROM clientes
+              WHERE id_cliente = :CUENTA-CLIENTE-ID
+           END-EXEC
+
+           IF SQLCODE = 0
+              MOVE "S" TO WS-CLIENTE-EXISTE
+           END-IF.
+
+
+       BUSCAR-CUENTA.
+           DISPLAY ID-CUENTA
+           ACCEPT CUENTA-ID
+
+           EXEC SQL
+              SELECT id_cuenta,
+                     id_cliente,
+                     tipo_cuenta,
+                     saldo_cuenta
+              INTO :CUENTA-ID,
+                   :CUENTA-CLIENTE-ID,
+                   :CUENTA-TIPO,
+                   :CUENTA-SALDO
+              FROM cuentas
+              WHERE id_cuenta = :CUENTA-ID
+           END-EXEC
+
+           IF SQLCODE = 100
+              DISPLAY "No se encontró la cuenta: " CUENTA-ID
+           ELSE
+             IF SQLCODE < 0
+                DISPLAY "Error en SELECT: " SQLCODE " - " SQLSTATE
+             ELSE
+               DISPLAY "ID de la Cuenta: " CUENTA-ID
+               DISPLAY "ID del Cliente: " CUENTA-CLIENTE-ID
+               DISPLAY "Tipo de Cuenta: " CUENTA-TIPO
+               DISPLAY "Saldo de la Cuenta: " CUENTA-SALDO
+               DISPLAY "Presione cualquier tecla para continuar.."
+               ACCEPT SI-NO
+             END-IF
+           END-IF.
+
+       ELIMINAR-CUENTA.
+           PERFORM BUSCAR-CUENTA
+           IF SQLCODE = 0
+              EXEC SQL
+                 DELETE FROM cuentas
+                 WHERE id_cuenta = :CUENTA-ID
+              END-EXEC
+
+              IF SQLCODE NOT = 0
+                 DISPLAY "Error al Eliminar Cuenta: " SQLCODE " - "
+                         SQLSTATE
+                 MOVE "ERROR" TO error-severidad
+                 MOVE "ELIMINAR-CUENTA" TO error-parrafo
+                 MOVE "Error al eliminar cuenta." TO mensaje-error
+                 PERFORM ACEPTAR-FECHA-HORA
+                 PERFORM ESCRIBIR-ERROR-LOG
+              ELSE
+                DISPLAY "Cuenta eliminada correctamente..."
+
+                EXEC SQL
+                   COMMIT
+                END-EXEC
+              END-IF
+           END-IF.
+
+       AJUSTAR-SALDO-CUENTA.
+           PERFORM BUSCAR-CUENTA
+           IF SQLCODE = 0
+              DISPLAY MONTO-CUENTA
+              ACCEPT WS-MONTO
+
+              COMPUTE CUENTA-SALDO = CUENTA-SALDO + WS-MONTO
+
+              EXEC SQL
+                 UPDATE cuentas
+                 SET    saldo_cuenta = :CUENTA-SALDO
+                 WHERE id_cuenta = :CUENTA-ID
+              END-EXEC
+
+              IF SQLCODE NOT = 0
+                 DISPLAY "Error al Ajustar Saldo: " SQLCODE " - "
+                         SQLSTATE
+                 MOVE "ERROR" TO error-severidad
+                 MOVE "AJUSTAR-SALDO-CUENTA" TO error-parrafo
+                 MOVE "Error al ajustar saldo de cuenta."
+                      TO mensaje-error
+                 PERFORM ACEPTAR-FECHA-HORA
+                 PERFORM ESCRIBIR-ERROR-LOG
+              ELSE
+                DISPLAY "Saldo actualizado correctamente..."
+
+                EXEC SQL
+                   COMMIT
+                END-EXEC
+              END-IF
+           END-IF.
+
+
+       DESCONECTAR-SQL.
+           EXEC SQL
+              COMMIT
+           END-EXEC
+
+           EXEC SQL
+              DISCONNECT
+           END-EXEC
+
+           STOP RUN.
+
+
+
+
+       END PROGRAM crear-cuentas-sql.
