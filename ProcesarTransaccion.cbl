@@ -19,6 +19,30 @@
            ASSIGN TO "C:\Users\anton\CobolSql\resumen_transacciones.txt"
            ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT TRANSACCIONES-RECHAZADAS
+       ASSIGN TO "C:\Users\anton\CobolSql\transacciones-rechazadas.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE
+           ASSIGN TO "C:\Users\anton\CobolSql\checkpoint_transac.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RESUMEN-CSV
+           ASSIGN TO "C:\Users\anton\CobolSql\resumen_transacciones.csv"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EMPLEADOS-MASTER
+            ASSIGN TO "C:\\Users\\anton\\CobolSql\\empleados.dat"
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS EMP-ID-M
+            FILE STATUS IS WS-FS-MASTER.
+
+           SELECT valores-validos-file
+            ASSIGN TO "C:\\Users\\anton\\CobolSql\\valores_validos.txt"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-FS-VALORES.
+
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -33,21 +57,72 @@
        FD  RESUMEN-OUT.
        01  RESUMEN-REGISTRO      PIC X(80).
 
-       *-----------------------
+       FD  TRANSACCIONES-RECHAZADAS.
+       01  RECHAZO-REGISTRO      PIC X(80).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REGISTRO.
+           05 CHK-CODIGO-CLIENTE  PIC 9(6).
+           05 CHK-CONTADOR        PIC 9(9).
+
+       FD  RESUMEN-CSV.
+       01  CSV-REGISTRO          PIC X(80).
+
+       FD  EMPLEADOS-MASTER.
+       01  EMPLEADO-MASTER-REGISTRO.
+           05 EMP-ID-M            PIC 9(4).
+           05 EMP-NOMBRE-M        PIC X(30).
+           05 EMP-DEPARTAMENTO-M  PIC X(15).
+           05 EMP-SALARIO-M       PIC 9(7)V99.
+
+       FD  valores-validos-file.
+           COPY VALCTL.
+
+      *-----------------------
        WORKING-STORAGE SECTION.
       *-----------------------
+       COPY ERRLOG.
+       01  WS-FS-VALORES         PIC XX.
+       01  WS-FIN-VALORES        PIC X VALUE "N".
+       01  WS-NUM-TIPOS-VALIDOS  PIC 9 VALUE 0.
+       01  WS-TIPOS-VALIDOS.
+           05 WS-TIPO-VALIDO-TABLA OCCURS 10 TIMES PIC X(15).
+       01  WS-IDX-TIPO           PIC 99 VALUE 0.
        01  WS-CODIGO-ANTERIOR    PIC 9(6) VALUE ZEROS.
        01  WS-LINEA-RESUMEN      PIC X(80).
+       01  WS-MONTO-EDITADO      PIC ZZZZZZ9.99.
        01  SI-NO                 PIC X    VALUE "S".
        01  file-status           PIC XX.
        01  mensaje-error1        PIC X(60).
+       01  WS-SUBTOTAL-CLIENTE   PIC 9(9)V99 VALUE ZEROS.
+       01  WS-TOTAL-GENERAL      PIC 9(9)V99 VALUE ZEROS.
+       01  WS-TIPO-VALIDO        PIC X    VALUE "S".
+       01  WS-LINEA-RECHAZO      PIC X(80).
+       01  WS-REINICIO           PIC X    VALUE "N".
+       01  WS-CODIGO-REINICIO    PIC 9(6) VALUE ZEROS.
+       01  WS-CONTADOR-REGISTROS PIC 9(9) VALUE ZEROS.
+       01  WS-FS-MASTER          PIC XX.
+       01  WS-MASTER-DISPONIBLE  PIC X    VALUE "S".
+       01  WS-CLIENTE-VALIDO     PIC X    VALUE "S".
+       01  WS-FECHA-ANTERIOR-CLI PIC X(10) VALUE SPACES.
+       01  WS-SUFIJO-RESUMEN     PIC X(40) VALUE SPACES.
+       01  WS-REGISTROS-A-SALTAR PIC 9(9) VALUE ZEROS.
+       01  WS-REGISTROS-SALTADOS PIC 9(9) VALUE ZEROS.
 
        PROCEDURE DIVISION.
        INICIO.
 
-       PERFORM ABRIR-ARCHIVOS.
+           DISPLAY "Reiniciar desde el ultimo punto de control (S/N): "
+           ACCEPT WS-REINICIO
 
-       PERFORM LEER-ARCHIVO.
+           PERFORM ABRIR-ARCHIVOS.
+
+           IF WS-REINICIO = "S"
+              PERFORM LEER-CHECKPOINT
+              PERFORM SALTAR-HASTA-CHECKPOINT
+           END-IF
+
+           PERFORM LEER-ARCHIVO.
 
        PERFORM PROCESAR-TRANSACCION
                    UNTIL SI-NO = "N".
@@ -60,43 +135,253 @@
               MOVE
                 "El archivo TRANSACCIONES-IN no existe."
                  TO mensaje-error1
+              MOVE "FATAL" TO error-severidad
+              MOVE "ABRIR-ARCHIVOS" TO error-parrafo
+              PERFORM ACEPTAR-FECHA-HORA
               PERFORM MOSTRAR-ERROR
+              MOVE 1 TO RETURN-CODE
               STOP RUN
            END-IF
-           OPEN OUTPUT RESUMEN-OUT.
+           IF WS-REINICIO = "S"
+              OPEN EXTEND RESUMEN-OUT
+              OPEN EXTEND TRANSACCIONES-RECHAZADAS
+              OPEN EXTEND RESUMEN-CSV
+           ELSE
+              OPEN OUTPUT RESUMEN-OUT
+              OPEN OUTPUT TRANSACCIONES-RECHAZADAS
+              OPEN OUTPUT RESUMEN-CSV
+              STRING "CODIGO_CLIENTE,FECHA_TRANSACCION,"
+                     "TIPO_TRANSACCION,MONTO_TRANSACCION"
+                     DELIMITED BY SIZE INTO CSV-REGISTRO
+              WRITE CSV-REGISTRO
+           END-IF
+           OPEN INPUT EMPLEADOS-MASTER
+           IF WS-FS-MASTER NOT = "00"
+              MOVE "N" TO WS-MASTER-DISPONIBLE
+           END-IF
+
+           PERFORM CARGAR-TIPOS-VALIDOS.
+
+       CARGAR-TIPOS-VALIDOS.
+           MOVE 0 TO WS-NUM-TIPOS-VALIDOS
+           OPEN INPUT valores-validos-file
+           IF WS-FS-VALORES = "00"
+              READ valores-validos-file
+                   AT END MOVE "S" TO WS-FIN-VALORES
+              END-READ
+              PERFORM UNTIL WS-FIN-VALORES = "S"
+                 IF VV-TIPO-REGISTRO = "T"
+                    ADD 1 TO WS-NUM-TIPOS-VALIDOS
+                    MOVE VV-CODIGO
+                       TO WS-TIPO-VALIDO-TABLA(WS-NUM-TIPOS-VALIDOS)
+                 END-IF
+                 READ valores-validos-file
+                      AT END MOVE "S" TO WS-FIN-VALORES
+                 END-READ
+              END-PERFORM
+              CLOSE valores-validos-file
+           END-IF
 
+           IF WS-NUM-TIPOS-VALIDOS = 0
+              MOVE "Deposito"      TO WS-TIPO-VALIDO-TABLA(1)
+              MOVE "Retiro"        TO WS-TIPO-VALIDO-TABLA(2)
+              MOVE "Transferencia" TO WS-TIPO-VALIDO-TABLA(3)
+              MOVE "Pago"          TO WS-TIPO-VALIDO-TABLA(4)
+              MOVE 4 TO WS-NUM-TIPOS-VALIDOS
+           END-IF.
+
+       VALIDAR-CLIENTE-MASTER.
+           MOVE "S" TO WS-CLIENTE-VALIDO
+           IF WS-MASTER-DISPONIBLE = "S"
+              IF CODIGO-CLIENTE > 9999
+                 MOVE "N" TO WS-CLIENTE-VALIDO
+              ELSE
+                 MOVE CODIGO-CLIENTE TO EMP-ID-M
+                 READ EMPLEADOS-MASTER KEY IS EMP-ID-M
+                      INVALID KEY
+                          MOVE "N" TO WS-CLIENTE-VALIDO
+                 END-READ
+              END-IF
+           END-IF.
+
+       ARMAR-SUFIJO-RESUMEN.
+           MOVE SPACES TO WS-SUFIJO-RESUMEN
+           IF WS-CLIENTE-VALIDO = "N"
+              STRING WS-SUFIJO-RESUMEN DELIMITED BY SPACE
+                     " *** CLIENTE DESCONOCIDO ***" DELIMITED BY SIZE
+                     INTO WS-SUFIJO-RESUMEN
+           END-IF
+           IF WS-FECHA-ANTERIOR-CLI NOT = SPACES
+              AND FECHA-TRANSACCION < WS-FECHA-ANTERIOR-CLI
+              STRING WS-SUFIJO-RESUMEN DELIMITED BY SPACE
+                     " *** OUT OF SEQUENCE ***" DELIMITED BY SIZE
+                     INTO WS-SUFIJO-RESUMEN
+           END-IF
+           MOVE FECHA-TRANSACCION TO WS-FECHA-ANTERIOR-CLI.
 
        LEER-ARCHIVO.
            READ transacciones-in INTO transaccion-registro
                 AT END
                     MOVE "N" TO SI-NO
                 NOT AT END
+                    ADD 1 TO WS-CONTADOR-REGISTROS
                     PERFORM PROCESAR-TRANSACCION
            END-READ.
 
+       LEER-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           READ CHECKPOINT-FILE INTO CHECKPOINT-REGISTRO
+                AT END
+                    MOVE ZEROS TO WS-CODIGO-REINICIO
+                    MOVE ZEROS TO WS-REGISTROS-A-SALTAR
+                NOT AT END
+                    MOVE CHK-CODIGO-CLIENTE TO WS-CODIGO-REINICIO
+                    MOVE CHK-CONTADOR       TO WS-REGISTROS-A-SALTAR
+           END-READ
+           CLOSE CHECKPOINT-FILE.
+
+       ESCRIBIR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-CODIGO-ANTERIOR    TO CHK-CODIGO-CLIENTE
+           MOVE WS-CONTADOR-REGISTROS TO CHK-CONTADOR
+           WRITE CHECKPOINT-REGISTRO
+           CLOSE CHECKPOINT-FILE.
+
+       SALTAR-HASTA-CHECKPOINT.
+           MOVE ZEROS TO WS-REGISTROS-SALTADOS
+           PERFORM SALTAR-REGISTRO
+               UNTIL SI-NO = "N"
+                  OR WS-REGISTROS-SALTADOS >= WS-REGISTROS-A-SALTAR.
+
+       SALTAR-REGISTRO.
+           READ transacciones-in INTO transaccion-registro
+                AT END
+                    MOVE "N" TO SI-NO
+                NOT AT END
+                    ADD 1 TO WS-CONTADOR-REGISTROS
+                    ADD 1 TO WS-REGISTROS-SALTADOS
+           END-READ.
+
        PROCESAR-TRANSACCION.
-           IF CODIGO-CLIENTE NOT = WS-CODIGO-ANTERIOR
-              MOVE "CÃ³digo-Cliente:  " TO WS-LINEA-RESUMEN
-              STRING WS-LINEA-RESUMEN DELIMITED BY SPACE
-                     CODIGO-CLIENTE DELIMITED BY SPACE
-                     INTO RESUMEN-REGISTRO
+           PERFORM VALIDAR-TIPO-TRANSACCION
+           IF WS-TIPO-VALIDO = "N"
+              PERFORM ESCRIBIR-RECHAZO
+           ELSE
+              IF CODIGO-CLIENTE NOT = WS-CODIGO-ANTERIOR
+                 IF WS-CODIGO-ANTERIOR NOT = ZEROS
+                    PERFORM ESCRIBIR-SUBTOTAL-CLIENTE
+                 END-IF
+                 MOVE "CÃ³digo-Cliente:  " TO WS-LINEA-RESUMEN
+                 STRING WS-LINEA-RESUMEN DELIMITED BY SPACE
+                        CODIGO-CLIENTE DELIMITED BY SPACE
+                        INTO RESUMEN-REGISTRO
+                 WRITE RESUMEN-REGISTRO
+                 MOVE CODIGO-CLIENTE TO WS-CODIGO-ANTERIOR
+                 MOVE ZEROS TO WS-SUBTOTAL-CLIENTE
+                 MOVE SPACES TO WS-FECHA-ANTERIOR-CLI
+              END-IF
+
+              ADD MONTO-TRANSACCION TO WS-SUBTOTAL-CLIENTE
+              ADD MONTO-TRANSACCION TO WS-TOTAL-GENERAL
+
+              PERFORM VALIDAR-CLIENTE-MASTER
+              PERFORM ARMAR-SUFIJO-RESUMEN
+
+              MOVE SPACES TO WS-LINEA-RESUMEN
+              STRING "Fecha: " FECHA-TRANSACCION DELIMITED BY SPACE
+                  "Tipo: " TIPO-TRANSACCION DELIMITED BY SPACE
+                  "Monto: " MONTO-TRANSACCION DELIMITED BY SPACE
+                  WS-SUFIJO-RESUMEN DELIMITED BY SPACE
+                  INTO WS-LINEA-RESUMEN
+              MOVE WS-LINEA-RESUMEN TO RESUMEN-REGISTRO
               WRITE RESUMEN-REGISTRO
-              MOVE CODIGO-CLIENTE TO WS-CODIGO-ANTERIOR
-           END-IF
+              PERFORM ESCRIBIR-CSV
+              PERFORM ESCRIBIR-CHECKPOINT
+           END-IF.
+           PERFORM LEER-ARCHIVO.
+
+       ESCRIBIR-CSV.
+           MOVE MONTO-TRANSACCION TO WS-MONTO-EDITADO
+           STRING CODIGO-CLIENTE    DELIMITED BY SIZE
+                  ","               DELIMITED BY SIZE
+                  FECHA-TRANSACCION DELIMITED BY SPACE
+                  ","               DELIMITED BY SIZE
+                  TIPO-TRANSACCION  DELIMITED BY SPACE
+                  ","               DELIMITED BY SIZE
+                  WS-MONTO-EDITADO  DELIMITED BY SIZE
+                  INTO CSV-REGISTRO
+           WRITE CSV-REGISTRO.
+
+       VALIDAR-TIPO-TRANSACCION.
+           MOVE "N" TO WS-TIPO-VALIDO
+           PERFORM COMPARAR-TIPO-TRANSACCION
+               VARYING WS-IDX-TIPO FROM 1 BY 1
+                   UNTIL WS-IDX-TIPO > WS-NUM-TIPOS-VALIDOS.
+
+       COMPARAR-TIPO-TRANSACCION.
+           IF TIPO-TRANSACCION = WS-TIPO-VALIDO-TABLA(WS-IDX-TIPO)
+              MOVE "S" TO WS-TIPO-VALIDO
+           END-IF.
 
+       ESCRIBIR-RECHAZO.
+           MOVE SPACES TO WS-LINEA-RECHAZO
+           STRING "Cliente: " DELIMITED BY SIZE
+                  CODIGO-CLIENTE DELIMITED BY SPACE
+                  " Fecha: " DELIMITED BY SIZE
+                  FECHA-TRANSACCION DELIMITED BY SPACE
+                  " Tipo: " DELIMITED BY SIZE
+                  TIPO-TRANSACCION DELIMITED BY SPACE
+                  " Motivo: tipo de transaccion no reconocido"
+                     DELIMITED BY SIZE
+                  INTO WS-LINEA-RECHAZO
+           MOVE WS-LINEA-RECHAZO TO RECHAZO-REGISTRO
+           WRITE RECHAZO-REGISTRO.
+
+       ESCRIBIR-SUBTOTAL-CLIENTE.
            MOVE SPACES TO WS-LINEA-RESUMEN
-           STRING "Fecha: " FECHA-TRANSACCION DELIMITED BY SPACE
-               "Tipo: " TIPO-TRANSACCION DELIMITED BY SPACE
-               "Monto: " MONTO-TRANSACCION DELIMITED BY SPACE
-               INTO WS-LINEA-RESUMEN
+           STRING "   Subtotal Cliente " DELIMITED BY SIZE
+                  WS-CODIGO-ANTERIOR DELIMITED BY SPACE
+                  ": " DELIMITED BY SIZE
+                  WS-SUBTOTAL-CLIENTE DELIMITED BY SPACE
+                  INTO WS-LINEA-RESUMEN
+           MOVE WS-LINEA-RESUMEN TO RESUMEN-REGISTRO
+           WRITE RESUMEN-REGISTRO.
+
+       ESCRIBIR-TOTAL-GENERAL.
+           MOVE SPACES TO WS-LINEA-RESUMEN
+           STRING "TOTAL GENERAL: " DELIMITED BY SIZE
+                  WS-TOTAL-GENERAL DELIMITED BY SPACE
+                  INTO WS-LINEA-RESUMEN
            MOVE WS-LINEA-RESUMEN TO RESUMEN-REGISTRO
            WRITE RESUMEN-REGISTRO.
-           PERFORM LEER-ARCHIVO.
 
        CERRAR-ARCHIVO.
+           IF WS-CODIGO-ANTERIOR NOT = ZEROS
+              PERFORM ESCRIBIR-SUBTOTAL-CLIENTE
+              PERFORM ESCRIBIR-CHECKPOINT
+           END-IF
+           PERFORM ESCRIBIR-TOTAL-GENERAL
            CLOSE TRANSACCIONES-IN
            CLOSE RESUMEN-OUT
+           CLOSE TRANSACCIONES-RECHAZADAS
+           CLOSE RESUMEN-CSV
+           IF WS-MASTER-DISPONIBLE = "S"
+              CLOSE EMPLEADOS-MASTER
+           END-IF
            STOP RUN.
 
+       ACEPTAR-FECHA-HORA.
+           ACCEPT fecha-error FROM DATE YYYYMMDD
+           ACCEPT hora-error  FROM TIME.
+
        MOSTRAR-ERROR.
-           DISPLAY mensaje-error1.
\ No newline at end of file
+           DISPLAY mensaje-error1
+           MOVE mensaje-error1 TO mensaje-error
+           PERFORM ESCRIBIR-ERROR-LOG.
+
+       ESCRIBIR-ERROR-LOG.
+           CALL "registrar-error" USING error-severidad
+                                        error-parrafo
+                                        mensaje-error
+                                        fecha-error
+                                        hora-error.
