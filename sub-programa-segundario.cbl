@@ -14,20 +14,69 @@
        INPUT-OUTPUT SECTION.
       *-----------------------
        DATA DIVISION.
-       LINKAGE SECTION.
-       01  saldo-cuenta      PIC 9(9)V99.
-       01  tasa-interes      PIC 9V999.
-       01  saldo-actualizado PIC 9(9)V99.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
       *FILE SECTION.
       *-----------------------
-      *WORKING-STORAGE SECTION.
+       WORKING-STORAGE SECTION.
       *-----------------------
+       01  WS-PERIODO          PIC 9(3) VALUE 0.
+       01  WS-I-TIPO           PIC 9(2) VALUE 0.
+       01  WS-TIPO-CUENTA-MAYUS PIC X(10).
+       01  WS-TASA-ENCONTRADA   PIC X VALUE "N".
+       01  WS-TASAS-TIPO.
+           05 WS-TASA-TABLA OCCURS 2 TIMES.
+              10 WS-TIPO-NOMBRE PIC X(10).
+              10 WS-TIPO-TASA   PIC 9V999.
+       LINKAGE SECTION.
+       01  saldo-cuenta      PIC 9(9)V99.
+       01  tasa-interes      PIC 9V999.
+       01  saldo-actualizado PIC 9(9)V99.
+       01  num-periodos      PIC 9(3).
+       01  tipo-cuenta       PIC X(10).
        PROCEDURE DIVISION USING saldo-cuenta
                                 tasa-interes
-                                saldo-actualizado.
+                                saldo-actualizado
+                                num-periodos
+                                tipo-cuenta.
+
+       PERFORM INICIALIZAR-TASAS-TIPO
+       IF tasa-interes = 0
+          PERFORM BUSCAR-TASA-POR-TIPO
+       END-IF
+
+       MOVE saldo-cuenta TO saldo-actualizado
+       PERFORM APLICAR-INTERES-PERIODO
+           VARYING WS-PERIODO FROM 1 BY 1
+               UNTIL WS-PERIODO > num-periodos.
+
+       EXIT PROGRAM.
+
+       INICIALIZAR-TASAS-TIPO.
+           MOVE "AHORRO"    TO WS-TIPO-NOMBRE(1)
+           MOVE 0.040       TO WS-TIPO-TASA(1)
+           MOVE "CORRIENTE" TO WS-TIPO-NOMBRE(2)
+           MOVE 0.015       TO WS-TIPO-TASA(2).
+
+       BUSCAR-TASA-POR-TIPO.
+           MOVE tipo-cuenta TO WS-TIPO-CUENTA-MAYUS
+           INSPECT WS-TIPO-CUENTA-MAYUS CONVERTING
+               "abcdefghijklmnopqrstuvwxyz"
+               TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+           MOVE "N" TO WS-TASA-ENCONTRADA
+           PERFORM COMPARAR-TIPO-TASA
+               VARYING WS-I-TIPO FROM 1 BY 1 UNTIL WS-I-TIPO > 2
+           IF WS-TASA-ENCONTRADA = "N"
+              DISPLAY "Aviso: tipo de cuenta desconocido '"
+                      tipo-cuenta
+                      "', no se pudo determinar la tasa de interes."
+           END-IF.
 
-       COMPUTE saldo-actualizado = saldo-cuenta +
-                                   (saldo-cuenta * tasa-interes).
+       COMPARAR-TIPO-TASA.
+           IF WS-TIPO-NOMBRE(WS-I-TIPO) = WS-TIPO-CUENTA-MAYUS
+              MOVE WS-TIPO-TASA(WS-I-TIPO) TO tasa-interes
+              MOVE "S" TO WS-TASA-ENCONTRADA
+           END-IF.
 
-       EXIT PROGRAM.
\ No newline at end of file
+       APLICAR-INTERES-PERIODO.
+           COMPUTE saldo-actualizado ROUNDED = saldo-actualizado +
+                   (saldo-actualizado * tasa-interes).
\ No newline at end of file
