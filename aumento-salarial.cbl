@@ -0,0 +1,115 @@
+******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AumentoSalarial.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT empleados-archivo
+            ASSIGN TO "C:\\Users\\anton\\CobolSql\\empleados.dat"
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS SEQUENTIAL
+            RECORD KEY IS emp-id
+            FILE STATUS IS fs-empleados.
+
+           SELECT reporte-out
+            ASSIGN TO "C:\\Users\\anton\\CobolSql\\aumento_reporte.txt"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS fs-reporte.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  empleados-archivo.
+       01  empleado-registro.
+           05 emp-id           PIC 9(4).        *> ID del empleado
+           05 emp-nombre       PIC X(30).       *> Nombre del empleado
+           05 emp-departamento PIC X(15).       *> Departamento
+           05 emp-salario      PIC 9(7)V99.     *> Salario con decimales
+
+       FD  reporte-out.
+       01  reporte-linea       PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  fs-empleados         PIC XX.
+       01  fs-reporte           PIC XX.
+       01  WS-EOF-EMPLEADOS     PIC X     VALUE "N".
+
+       01  WS-DEPTO-FILTRO      PIC X(15) VALUE SPACES.
+       01  WS-PORCENTAJE        PIC 9V999 VALUE 0.
+       01  WS-SALARIO-ANTERIOR  PIC 9(7)V99 VALUE 0.
+       01  WS-SALARIO-NUEVO     PIC 9(7)V99 VALUE 0.
+       01  WS-LINEA-EDIT        PIC X(80).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM PEDIR-PARAMETROS.
+           PERFORM ABRIR-ARCHIVOS.
+           PERFORM LEER-EMPLEADO.
+           PERFORM APLICAR-AUMENTO
+               UNTIL WS-EOF-EMPLEADOS = "S".
+           PERFORM CERRAR-ARCHIVOS.
+           STOP RUN.
+
+       PEDIR-PARAMETROS.
+           DISPLAY "Departamento a aumentar (TODOS para todos): "
+           ACCEPT WS-DEPTO-FILTRO
+           DISPLAY "Porcentaje de aumento (ej. 0.05 para 5%): "
+           ACCEPT WS-PORCENTAJE.
+
+       ABRIR-ARCHIVOS.
+           OPEN I-O empleados-archivo
+           IF fs-empleados NOT = "00"
+              DISPLAY "No se pudo abrir empleados-archivo. Estado: "
+                      fs-empleados
+              STOP RUN
+           END-IF
+           OPEN OUTPUT reporte-out
+           MOVE "REPORTE DE AUMENTO SALARIAL" TO reporte-linea
+           WRITE reporte-linea
+           MOVE ALL "-" TO reporte-linea
+           WRITE reporte-linea.
+
+       LEER-EMPLEADO.
+           READ empleados-archivo NEXT RECORD
+                AT END MOVE "S" TO WS-EOF-EMPLEADOS
+           END-READ.
+
+       APLICAR-AUMENTO.
+           IF WS-DEPTO-FILTRO = "TODOS"
+              OR emp-departamento = WS-DEPTO-FILTRO
+              PERFORM AUMENTAR-SALARIO-EMPLEADO
+           END-IF
+           PERFORM LEER-EMPLEADO.
+
+       AUMENTAR-SALARIO-EMPLEADO.
+           MOVE emp-salario TO WS-SALARIO-ANTERIOR
+           COMPUTE WS-SALARIO-NUEVO ROUNDED =
+                   emp-salario + (emp-salario * WS-PORCENTAJE)
+           MOVE WS-SALARIO-NUEVO TO emp-salario
+           REWRITE empleado-registro
+           PERFORM IMPRIMIR-LINEA-AUMENTO.
+
+       IMPRIMIR-LINEA-AUMENTO.
+           MOVE SPACES TO WS-LINEA-EDIT
+           STRING "ID: " DELIMITED BY SIZE
+                  emp-id DELIMITED BY SIZE
+                  "  Nombre: " DELIMITED BY SIZE
+                  emp-nombre DELIMITED BY SPACE
+                  "  Salario Anterior: " DELIMITED BY SIZE
+                  WS-SALARIO-ANTERIOR DELIMITED BY SIZE
+                  "  Salario Nuevo: " DELIMITED BY SIZE
+                  WS-SALARIO-NUEVO DELIMITED BY SIZE
+                  INTO WS-LINEA-EDIT
+           MOVE WS-LINEA-EDIT TO reporte-linea
+           WRITE reporte-linea.
+
+       CERRAR-ARCHIVOS.
+           CLOSE empleados-archivo.
+           CLOSE reporte-out.
