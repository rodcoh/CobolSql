@@ -0,0 +1,97 @@
+******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CalculoInteresesLote.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT cuentas-lote
+            ASSIGN TO "C:\\Users\\anton\\CobolSql\\cuentas_lote.txt"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS fs-cuentas-lote.
+
+           SELECT reporte-out
+            ASSIGN TO "C:\\Users\\anton\\CobolSql\\intereses_rep.txt"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS fs-reporte.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  cuentas-lote.
+       01  cuenta-lote-registro.
+           05 LOTE-CUENTA-ID        PIC X(6).
+           05 LOTE-CUENTA-SALDO     PIC 9(9)V99.
+           05 LOTE-CUENTA-TASA      PIC 9V999.
+           05 LOTE-CUENTA-PERIODOS  PIC 9(3).
+           05 LOTE-CUENTA-TIPO      PIC X(10).
+
+       FD  reporte-out.
+       01  reporte-linea            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  fs-cuentas-lote      PIC XX.
+       01  fs-reporte           PIC XX.
+       01  WS-EOF-LOTE          PIC X VALUE "N".
+
+       01  WS-SALDO-ACTUALIZADO PIC 9(9)V99 VALUE 0.
+       01  WS-LINEA-EDIT        PIC X(80).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM ABRIR-ARCHIVOS.
+           PERFORM LEER-CUENTA-LOTE.
+           PERFORM PROCESAR-CUENTA-LOTE
+               UNTIL WS-EOF-LOTE = "S".
+           PERFORM CERRAR-ARCHIVOS.
+           STOP RUN.
+
+       ABRIR-ARCHIVOS.
+           OPEN INPUT cuentas-lote
+           IF fs-cuentas-lote NOT = "00"
+              DISPLAY "No se pudo abrir cuentas-lote. Estado: "
+                      fs-cuentas-lote
+              STOP RUN
+           END-IF
+           OPEN OUTPUT reporte-out
+           MOVE "REPORTE DE CALCULO DE INTERESES POR LOTE"
+               TO reporte-linea
+           WRITE reporte-linea
+           MOVE ALL "-" TO reporte-linea
+           WRITE reporte-linea.
+
+       LEER-CUENTA-LOTE.
+           READ cuentas-lote
+                AT END MOVE "S" TO WS-EOF-LOTE
+           END-READ.
+
+       PROCESAR-CUENTA-LOTE.
+           CALL 'calcular-intereses' USING LOTE-CUENTA-SALDO
+                                           LOTE-CUENTA-TASA
+                                           WS-SALDO-ACTUALIZADO
+                                           LOTE-CUENTA-PERIODOS
+                                           LOTE-CUENTA-TIPO
+           PERFORM IMPRIMIR-LINEA-LOTE
+           PERFORM LEER-CUENTA-LOTE.
+
+       IMPRIMIR-LINEA-LOTE.
+           MOVE SPACES TO WS-LINEA-EDIT
+           STRING "Cuenta: " DELIMITED BY SIZE
+                  LOTE-CUENTA-ID DELIMITED BY SIZE
+                  "  Saldo Inicial: " DELIMITED BY SIZE
+                  LOTE-CUENTA-SALDO DELIMITED BY SIZE
+                  "  Saldo Final: " DELIMITED BY SIZE
+                  WS-SALDO-ACTUALIZADO DELIMITED BY SIZE
+                  INTO WS-LINEA-EDIT
+           MOVE WS-LINEA-EDIT TO reporte-linea
+           WRITE reporte-linea.
+
+       CERRAR-ARCHIVOS.
+           CLOSE cuentas-lote.
+           CLOSE reporte-out.
