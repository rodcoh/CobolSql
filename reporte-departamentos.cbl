@@ -0,0 +1,135 @@
+******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ReporteDepartamentos.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT empleados-archivo
+            ASSIGN TO "C:\\Users\\anton\\CobolSql\\empleados.dat"
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS SEQUENTIAL
+            RECORD KEY IS emp-id
+            FILE STATUS IS fs-empleados.
+
+           SELECT reporte-out
+            ASSIGN TO "C:\\Users\\anton\\CobolSql\\reporte_deptos.txt"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS fs-reporte.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  empleados-archivo.
+       01  empleado-registro.
+           05 emp-id           PIC 9(4).        *> ID del empleado
+           05 emp-nombre       PIC X(30).       *> Nombre del empleado
+           05 emp-departamento PIC X(15).       *> Departamento
+           05 emp-salario      PIC 9(7)V99.     *> Salario con decimales
+
+       FD  reporte-out.
+       01  reporte-linea       PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  fs-empleados         PIC XX.
+       01  fs-reporte           PIC XX.
+       01  WS-EOF-EMPLEADOS     PIC X     VALUE "N".
+
+       01  WS-DEPTOS.
+           05 WS-DEPTO-TABLA OCCURS 20 TIMES.
+              10 WS-DEPTO-NOMBRE  PIC X(15).
+              10 WS-DEPTO-COUNT   PIC 9(5)    VALUE 0.
+              10 WS-DEPTO-TOTAL   PIC 9(9)V99 VALUE 0.
+
+       01  WS-NUM-DEPTOS         PIC 9(4) VALUE 0.
+       01  WS-DEPTO-IDX          PIC 9(4) VALUE 0.
+       01  WS-ENCONTRADO         PIC X    VALUE "N".
+       01  WS-I                  PIC 9(4) VALUE 0.
+       01  WS-PROMEDIO           PIC 9(7)V99 VALUE 0.
+       01  WS-LINEA-EDIT         PIC X(80).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM ABRIR-ARCHIVOS.
+           PERFORM LEER-EMPLEADO.
+           PERFORM ACUMULAR-DEPARTAMENTO
+               UNTIL WS-EOF-EMPLEADOS = "S".
+           PERFORM IMPRIMIR-REPORTE.
+           PERFORM CERRAR-ARCHIVOS.
+           STOP RUN.
+
+       ABRIR-ARCHIVOS.
+           OPEN INPUT empleados-archivo
+           IF fs-empleados NOT = "00"
+              DISPLAY "No se pudo abrir empleados-archivo. Estado: "
+                      fs-empleados
+              MOVE 1 TO RETURN-CODE
+              STOP RUN
+           END-IF
+           OPEN OUTPUT reporte-out.
+
+       LEER-EMPLEADO.
+           READ empleados-archivo NEXT RECORD
+                AT END MOVE "S" TO WS-EOF-EMPLEADOS
+           END-READ.
+
+       ACUMULAR-DEPARTAMENTO.
+           PERFORM BUSCAR-O-CREAR-DEPTO
+           ADD 1            TO WS-DEPTO-COUNT(WS-DEPTO-IDX)
+           ADD emp-salario  TO WS-DEPTO-TOTAL(WS-DEPTO-IDX)
+           PERFORM LEER-EMPLEADO.
+
+       BUSCAR-O-CREAR-DEPTO.
+           MOVE "N" TO WS-ENCONTRADO
+           MOVE 0   TO WS-DEPTO-IDX
+           PERFORM COMPARAR-DEPTO
+               VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-NUM-DEPTOS
+           IF WS-ENCONTRADO = "N"
+              ADD 1 TO WS-NUM-DEPTOS
+              MOVE emp-departamento TO WS-DEPTO-NOMBRE(WS-NUM-DEPTOS)
+              MOVE WS-NUM-DEPTOS    TO WS-DEPTO-IDX
+           END-IF.
+
+       COMPARAR-DEPTO.
+           IF WS-DEPTO-NOMBRE(WS-I) = emp-departamento
+              MOVE WS-I TO WS-DEPTO-IDX
+              MOVE "S"  TO WS-ENCONTRADO
+           END-IF.
+
+       IMPRIMIR-REPORTE.
+           MOVE "REPORTE DE NOMINA POR DEPARTAMENTO" TO reporte-linea
+           WRITE reporte-linea
+           MOVE ALL "-" TO reporte-linea
+           WRITE reporte-linea
+           PERFORM IMPRIMIR-LINEA-DEPTO
+               VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-NUM-DEPTOS.
+
+       IMPRIMIR-LINEA-DEPTO.
+           IF WS-DEPTO-COUNT(WS-I) > 0
+              COMPUTE WS-PROMEDIO ROUNDED =
+                      WS-DEPTO-TOTAL(WS-I) / WS-DEPTO-COUNT(WS-I)
+           ELSE
+              MOVE 0 TO WS-PROMEDIO
+           END-IF
+           MOVE SPACES TO WS-LINEA-EDIT
+           STRING "Departamento: " DELIMITED BY SIZE
+                  WS-DEPTO-NOMBRE(WS-I) DELIMITED BY SPACE
+                  "  Empleados: " DELIMITED BY SIZE
+                  WS-DEPTO-COUNT(WS-I) DELIMITED BY SIZE
+                  "  Total: " DELIMITED BY SIZE
+                  WS-DEPTO-TOTAL(WS-I) DELIMITED BY SIZE
+                  "  Promedio: " DELIMITED BY SIZE
+                  WS-PROMEDIO DELIMITED BY SIZE
+                  INTO WS-LINEA-EDIT
+           MOVE WS-LINEA-EDIT TO reporte-linea
+           WRITE reporte-linea.
+
+       CERRAR-ARCHIVOS.
+           CLOSE empleados-archivo.
+           CLOSE reporte-out.
