@@ -6,10 +6,40 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. crear-clientes-sql.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT clientes-lote
+            ASSIGN TO "C:\\Users\\anton\\CobolSql\\clientes_lote.txt"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS fs-clientes-lote.
+
+           SELECT clientes-out
+            ASSIGN TO "C:\\Users\\anton\\CobolSql\\clientes_export.txt"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS fs-clientes-out.
+
        DATA DIVISION.
        FILE SECTION.
-      *
+       FD  clientes-lote.
+       01  clientes-lote-registro.
+           05 LOTE-CLIENTE-ID        PIC X(6).
+           05 LOTE-CLIENTE-NOMBRE    PIC X(50).
+           05 LOTE-CLIENTE-DIRECCION PIC X(100).
+           05 LOTE-CLIENTE-TELEFONO  PIC X(20).
+           05 LOTE-CLIENTE-EMAIL     PIC X(50).
+
+       FD  clientes-out.
+       01  clientes-out-registro.
+           05 OUT-CLIENTE-ID        PIC X(6).
+           05 OUT-CLIENTE-NOMBRE    PIC X(50).
+           05 OUT-CLIENTE-DIRECCION PIC X(100).
+           05 OUT-CLIENTE-TELEFONO  PIC X(20).
+           05 OUT-CLIENTE-EMAIL     PIC X(50).
+
        WORKING-STORAGE SECTION.
+       COPY ERRLOG.
        01  ID-CLIENTE    PIC X(36)
                VALUE "Introduce un ID del Cliente: ".
        01  NOMBRE        PIC X(33)
@@ -18,18 +48,32 @@
                VALUE "Introduce una dirección: ".
        01  TELEFONO      PIC X(33)
                VALUE "Introduce un número de teléfono: ".
+       01  EMAIL         PIC X(31)
+               VALUE "Introduce un correo electrónico: ".
 
        01  CLIENTES-REGISTRO.
            05 CLIENTE-ID        PIC X(6).
            05 CLIENTE-NOMBRE    PIC X(50).
            05 CLIENTE-DIRECCION PIC X(100).
            05 CLIENTE-TELEFONO  PIC X(20).
+           05 CLIENTE-EMAIL     PIC X(50).
 
        01  CLIENTES-REGISTRO-A.
            05 CLIENTE-ID-A        PIC X(6).
            05 CLIENTE-NOMBRE-A    PIC X(50).
            05 CLIENTE-DIRECCION-A PIC X(100).
            05 CLIENTE-TELEFONO-A  PIC X(20).
+           05 CLIENTE-EMAIL-A     PIC X(50).
+
+       01  WS-EMAIL-VALIDO   PIC X     VALUE "N".
+       01  WS-POS-ARROBA     PIC 9(3) VALUE 0.
+       01  WS-PUNTO-DESPUES  PIC X     VALUE "N".
+       01  WS-I-EMAIL        PIC 9(3) VALUE 0.
+       01  WS-EMAIL-ANTERIOR PIC X(50) VALUE SPACES.
+
+       01  WS-NOMBRE-EXISTE  PIC X     VALUE "N".
+       01  WS-ID-DUPLICADO   PIC X(6)  VALUE SPACES.
+       01  WS-CONFIRMAR-DUPLICADO PIC X VALUE "N".
 
 
        01  SQLCODE  PIC S9(9) COMP-5.
@@ -41,6 +85,28 @@
        01  continuar PIC X VALUE "S".
        01  opcion    PIC X.
 
+       01  fs-clientes-lote  PIC XX.
+       01  fs-clientes-out   PIC XX.
+       01  WS-EOF-LOTE       PIC X VALUE "N".
+       01  WS-LOTE-OK        PIC 9(5) VALUE 0.
+       01  WS-LOTE-ERROR     PIC 9(5) VALUE 0.
+
+       01  WS-PREFIJO-NOMBRE PIC X(50) VALUE SPACES.
+       01  WS-PATRON-NOMBRE  PIC X(51) VALUE SPACES.
+       01  WS-FIN-CURSOR     PIC X     VALUE "N".
+
+       01  WS-AUD-FECHA           PIC X(10) VALUE SPACES.
+       01  WS-AUD-HORA            PIC X(8)  VALUE SPACES.
+       01  WS-AUD-OPERACION       PIC X(10) VALUE SPACES.
+       01  WS-AUD-NOMBRE-ANTES    PIC X(50) VALUE SPACES.
+       01  WS-AUD-DIRECCION-ANTES PIC X(100) VALUE SPACES.
+       01  WS-AUD-TELEFONO-ANTES  PIC X(20) VALUE SPACES.
+       01  WS-AUD-EMAIL-ANTES     PIC X(50) VALUE SPACES.
+       01  WS-AUD-NOMBRE-DESP     PIC X(50) VALUE SPACES.
+       01  WS-AUD-DIRECCION-DESP  PIC X(100) VALUE SPACES.
+       01  WS-AUD-TELEFONO-DESP   PIC X(20) VALUE SPACES.
+       01  WS-AUD-EMAIL-DESP      PIC X(50) VALUE SPACES.
+
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -48,13 +114,13 @@
        PERFORM CONECTAR-SQL.
 
        PERFORM PROCESAR
-           UNTIL continuar = "S".
+           UNTIL continuar = "N".
 
        PERFORM DESCONECTAR-SQL.
 
 
        CONECTAR-SQL.
-           EXEC-SQL
+           EXEC SQL
               CONNECT TO 'ProyectoCobolSql'
               USER 'root'
               USING '21281502'
@@ -62,11 +128,29 @@
 
            IF SQLCODE NOT = 0
               DISPLAY "Error de conexión: " SQLCODE " - " SQLSTATE
+              MOVE "FATAL" TO error-severidad
+              MOVE "CONECTAR-SQL" TO error-parrafo
+              MOVE "Error de conexión a la base de datos."
+                   TO mensaje-error
+              PERFORM ACEPTAR-FECHA-HORA
+              PERFORM ESCRIBIR-ERROR-LOG
+              MOVE 1 TO RETURN-CODE
               PERFORM DESCONECTAR-SQL
            END-IF
            DISPLAY "Conectados...."
            ACCEPT ENTRADA.
 
+       ACEPTAR-FECHA-HORA.
+           ACCEPT fecha-error FROM DATE YYYYMMDD
+           ACCEPT hora-error  FROM TIME.
+
+       ESCRIBIR-ERROR-LOG.
+           CALL "registrar-error" USING error-severidad
+                                        error-parrafo
+                                        mensaje-error
+                                        fecha-error
+                                        hora-error.
+
 
        PROCESAR.
            *> Limpiar la pantalla
@@ -76,7 +160,10 @@
            DISPLAY "2. Buscar Cliente"
            DISPLAY "3. Eliminar Cliente"
            DISPLAY "4. Actualizar empleado"
-           DISPLAY "5. Salir"
+           DISPLAY "5. Importar clientes desde archivo"
+           DISPLAY "6. Listar clientes"
+           DISPLAY "7. Exportar clientes a archivo"
+           DISPLAY "8. Salir"
            DISPLAY "--------------------"
            DISPLAY "Elija una opción: "
             ACCEPT opcion
@@ -90,6 +177,12 @@
                 WHEN 4
                   PERFORM ACTUALIZAR-CLIENTE
                 WHEN 5
+                  PERFORM IMPORTAR-CLIENTES-LOTE
+                WHEN 6
+                  PERFORM LISTAR-CLIENTES
+                WHEN 7
+                  PERFORM EXPORTAR-CLIENTES
+                WHEN 8
                   MOVE 'N' TO continuar
                 WHEN OTHER
                   DISPLAY "Opción inválida."
@@ -104,31 +197,156 @@
            DISPLAY NOMBRE
            ACCEPT CLIENTE-NOMBRE
 
-           DISPLAY DIRECCION
-           ACCEPT CLIENTE-DIRECCION
+           PERFORM VERIFICAR-NOMBRE-DUPLICADO
+
+           MOVE "N" TO WS-CONFIRMAR-DUPLICADO
+           IF WS-NOMBRE-EXISTE = "S"
+              DISPLAY "Desea continuar y crearlo de todas formas? (S/N)"
+              ACCEPT WS-CONFIRMAR-DUPLICADO
+           END-IF.
+
+           IF WS-NOMBRE-EXISTE = "S"
+              AND WS-CONFIRMAR-DUPLICADO NOT = "S"
+              DISPLAY "Creacion de cliente cancelada."
+           ELSE
+              DISPLAY DIRECCION
+              ACCEPT CLIENTE-DIRECCION
+
+              DISPLAY TELEFONO
+              ACCEPT CLIENTE-TELEFONO
+
+              PERFORM PEDIR-EMAIL-VALIDO
+
+              EXEC SQL
+                 INSERT INTO clientes (id_cliente,
+                                       nombre_cliente,
+                                       direccion_cliente,
+                                       telefono_cliente,
+                                       email_cliente)
+                 VALUES (:CLIENTE-ID,
+                         :CLIENTE-NOMBRE,
+                         :CLIENTE-DIRECCION,
+                         :CLIENTE-TELEFONO,
+                         :CLIENTE-EMAIL)
+              END-EXEC
+
+              IF SQLCODE NOT = 0
+                 DISPLAY "Error al Insertar Cliente: " SQLCODE " - "
+                         SQLSTATE
+                 MOVE "ERROR" TO error-severidad
+                 MOVE "INSERTAR-CLIENTE" TO error-parrafo
+                 MOVE "Error al insertar cliente." TO mensaje-error
+                 PERFORM ACEPTAR-FECHA-HORA
+                 PERFORM ESCRIBIR-ERROR-LOG
+              ELSE
+                DISPLAY "Cliente insertado correctamente..."
+
+                MOVE "ALTA"  TO WS-AUD-OPERACION
+                MOVE SPACES  TO WS-AUD-NOMBRE-ANTES
+                MOVE SPACES  TO WS-AUD-DIRECCION-ANTES
+                MOVE SPACES  TO WS-AUD-TELEFONO-ANTES
+                MOVE SPACES  TO WS-AUD-EMAIL-ANTES
+                MOVE CLIENTE-NOMBRE    TO WS-AUD-NOMBRE-DESP
+                MOVE CLIENTE-DIRECCION TO WS-AUD-DIRECCION-DESP
+                MOVE CLIENTE-TELEFONO  TO WS-AUD-TELEFONO-DESP
+                MOVE CLIENTE-EMAIL     TO WS-AUD-EMAIL-DESP
+                PERFORM ESCRIBIR-AUDITORIA-CLIENTE
+              END-IF
+           END-IF.
 
-           DISPLAY TELEFONO
-           ACCEPT CLIENTE-TELEFONO
+       ESCRIBIR-AUDITORIA-CLIENTE.
+           ACCEPT WS-AUD-FECHA FROM DATE YYYYMMDD
+           ACCEPT WS-AUD-HORA  FROM TIME
 
            EXEC SQL
-              INSERT INTO clientes (id_cliente,
-                                    nombre_cliente,
-                                    direccion_cliente,
-                                    telefono_cliente)
+              INSERT INTO clientes_auditoria (id_cliente,
+                                               operacion,
+                                               nombre_antes,
+                                               direccion_antes,
+                                               telefono_antes,
+                                               email_antes,
+                                               nombre_despues,
+                                               direccion_despues,
+                                               telefono_despues,
+                                               email_despues,
+                                               fecha_cambio,
+                                               hora_cambio)
               VALUES (:CLIENTE-ID,
-                      :CLIENTE-NOMBRE,
-                      :CLIENTE-DIRECCION,
-                      :CLIENTE-TELEFONO)
+                      :WS-AUD-OPERACION,
+                      :WS-AUD-NOMBRE-ANTES,
+                      :WS-AUD-DIRECCION-ANTES,
+                      :WS-AUD-TELEFONO-ANTES,
+                      :WS-AUD-EMAIL-ANTES,
+                      :WS-AUD-NOMBRE-DESP,
+                      :WS-AUD-DIRECCION-DESP,
+                      :WS-AUD-TELEFONO-DESP,
+                      :WS-AUD-EMAIL-DESP,
+                      :WS-AUD-FECHA,
+                      :WS-AUD-HORA)
            END-EXEC
 
-           IF SQLCODE NOT = 0
-              DISPLAY "Error al Insertar Cliente: " SQLCODE " - " SQLSTATE
-           ELSE
-             DISPLAY "Cliente insertado correctamente..."
+           EXEC SQL
+              COMMIT
+           END-EXEC.
 
-             EXEC SQL
-                COMMIT
-             END-EXEC
+       VERIFICAR-NOMBRE-DUPLICADO.
+           MOVE "N"    TO WS-NOMBRE-EXISTE
+           MOVE SPACES TO WS-ID-DUPLICADO
+
+           EXEC SQL
+              SELECT id_cliente
+              INTO :WS-ID-DUPLICADO
+              FROM clientes
+              WHERE nombre_cliente = :CLIENTE-NOMBRE
+           END-EXEC
+
+           IF SQLCODE = 0
+              MOVE "S" TO WS-NOMBRE-EXISTE
+              DISPLAY "Aviso: ya existe un cliente con ese nombre "
+                      "(ID: " WS-ID-DUPLICADO ")."
+           END-IF.
+
+       PEDIR-EMAIL-VALIDO.
+           MOVE "N" TO WS-EMAIL-VALIDO
+           PERFORM SOLICITAR-EMAIL
+               UNTIL WS-EMAIL-VALIDO = "S".
+
+       SOLICITAR-EMAIL.
+           DISPLAY EMAIL
+           ACCEPT CLIENTE-EMAIL
+           PERFORM VALIDAR-EMAIL
+           IF WS-EMAIL-VALIDO = "N"
+              DISPLAY "Correo inválido, debe tener @ y dominio."
+           END-IF.
+
+       VALIDAR-EMAIL.
+           MOVE "N" TO WS-EMAIL-VALIDO
+           MOVE 0   TO WS-POS-ARROBA
+           PERFORM BUSCAR-ARROBA
+               VARYING WS-I-EMAIL FROM 1 BY 1 UNTIL WS-I-EMAIL > 50
+           IF WS-POS-ARROBA > 1 AND WS-POS-ARROBA < 49
+              PERFORM BUSCAR-PUNTO-DOMINIO
+              IF WS-PUNTO-DESPUES = "S"
+                 MOVE "S" TO WS-EMAIL-VALIDO
+              END-IF
+           END-IF.
+
+       BUSCAR-ARROBA.
+           IF WS-POS-ARROBA = 0
+              IF CLIENTE-EMAIL(WS-I-EMAIL:1) = "@"
+                 MOVE WS-I-EMAIL TO WS-POS-ARROBA
+              END-IF
+           END-IF.
+
+       BUSCAR-PUNTO-DOMINIO.
+           MOVE "N" TO WS-PUNTO-DESPUES
+           PERFORM COMPARAR-PUNTO-DOMINIO
+               VARYING WS-I-EMAIL FROM WS-POS-ARROBA BY 1
+               UNTIL WS-I-EMAIL > 50.
+
+       COMPARAR-PUNTO-DOMINIO.
+           IF CLIENTE-EMAIL(WS-I-EMAIL:1) = "."
+              MOVE "S" TO WS-PUNTO-DESPUES
            END-IF.
 
 
@@ -140,17 +358,20 @@
               SELECT id_cliente,
                      nombre_cliente,
                      direccion_cliente,
-                     telefono_cliente
+                     telefono_cliente,
+                     email_cliente
               INTO :CLIENTE-ID,
                    :CLIENTE-NOMBRE,
                    :CLIENTE-DIRECCION,
-                   :CLIENTE-TELEFONO
+                   :CLIENTE-TELEFONO,
+                   :CLIENTE-EMAIL
               FROM clientes
               WHERE id_cliente = :CLIENTE-ID
            END-EXEC
 
            IF SQLCODE = 100
-              DISPLAY "No se encontró el cliente con el código: " CLIENTE-ID
+              DISPLAY "No se encontró el cliente con el código: "
+                      CLIENTE-ID
            ELSE
              IF SQLCODE < 0
                 DISPLAY "Error en SELECT: " SQLCODE " - " SQLSTATE
@@ -159,6 +380,7 @@
                DISPLAY "Nombre del Cliente: " CLIENTE-NOMBRE
                DISPLAY "Direccion del Cliente: " CLIENTE-DIRECCION
                DISPLAY "Telefono del Cliente: " CLIENTE-TELEFONO
+               DISPLAY "Correo del Cliente: " CLIENTE-EMAIL
                DISPLAY "Presione cualquier tecla para continuar.."
                ACCEPT SI-NO
              END-IF
@@ -167,16 +389,39 @@
        ELIMINAR-CLIENTE.
            PERFORM BUSCAR-CLIENTE
            IF SQLCODE = 0
+              MOVE CLIENTE-NOMBRE    TO WS-AUD-NOMBRE-ANTES
+              MOVE CLIENTE-DIRECCION TO WS-AUD-DIRECCION-ANTES
+              MOVE CLIENTE-TELEFONO  TO WS-AUD-TELEFONO-ANTES
+              MOVE CLIENTE-EMAIL     TO WS-AUD-EMAIL-ANTES
+
               EXEC SQL
                  DELETE FROM clientes
                  WHERE id_cliente = :CLIENTE-ID
               END-EXEC
+
+              IF SQLCODE NOT = 0
+                 DISPLAY "Error al Eliminar Cliente: " SQLCODE " - "
+                         SQLSTATE
+              ELSE
+                 DISPLAY "Cliente eliminado correctamente..."
+
+                 MOVE "BAJA" TO WS-AUD-OPERACION
+                 MOVE SPACES TO WS-AUD-NOMBRE-DESP
+                 MOVE SPACES TO WS-AUD-DIRECCION-DESP
+                 MOVE SPACES TO WS-AUD-TELEFONO-DESP
+                 MOVE SPACES TO WS-AUD-EMAIL-DESP
+                 PERFORM ESCRIBIR-AUDITORIA-CLIENTE
+              END-IF
            END-IF.
 
        ACTUALIZAR-CLIENTE.
            PERFORM BUSCAR-CLIENTE
            MOVE SPACES TO CLIENTES-REGISTRO-A
            IF SQLCODE = 0
+              MOVE CLIENTE-NOMBRE    TO WS-AUD-NOMBRE-ANTES
+              MOVE CLIENTE-DIRECCION TO WS-AUD-DIRECCION-ANTES
+              MOVE CLIENTE-TELEFONO  TO WS-AUD-TELEFONO-ANTES
+              MOVE CLIENTE-EMAIL     TO WS-AUD-EMAIL-ANTES
               DISPLAY NOMBRE
               ACCEPT CLIENTE-NOMBRE-A
 
@@ -185,41 +430,235 @@
 
               DISPLAY TELEFONO
               ACCEPT CLIENTE-TELEFONO-A
-           END-IF
 
-           IF CLIENTE-NOMBRE-A NOT = SPACES
-              MOVE CLIENTE-NOMBRE-A TO CLIENTE-NOMBRE
-           END-IF
+              DISPLAY EMAIL
+              ACCEPT CLIENTE-EMAIL-A
+
+              IF CLIENTE-NOMBRE-A NOT = SPACES
+                 MOVE CLIENTE-NOMBRE-A TO CLIENTE-NOMBRE
+              END-IF
+
+              IF CLIENTE-DIRECCION-A NOT = SPACES
+                 MOVE CLIENTE-DIRECCION-A TO CLIENTE-DIRECCION
+              END-IF
 
-           IF CLIENTE-DIRECCION-A NOT = SPACES
-              MOVE CLIENTE-DIRECCION-A TO CLIENTE-DIRECCION
+              IF CLIENTE-TELEFONO-A NOT = SPACES
+                 MOVE CLIENTE-TELEFONO-A TO CLIENTE-TELEFONO
+              END-IF
+
+              IF CLIENTE-EMAIL-A NOT = SPACES
+                 MOVE CLIENTE-EMAIL   TO WS-EMAIL-ANTERIOR
+                 MOVE CLIENTE-EMAIL-A TO CLIENTE-EMAIL
+                 PERFORM VALIDAR-EMAIL
+                 IF WS-EMAIL-VALIDO = "N"
+                    DISPLAY "Correo inválido, se conserva el anterior."
+                    MOVE WS-EMAIL-ANTERIOR TO CLIENTE-EMAIL
+                 END-IF
+              END-IF
+
+              EXEC SQL
+                 UPDATE clientes
+                 SET    nombre_cliente    = :CLIENTE-NOMBRE,
+                        direccion_cliente = :CLIENTE-DIRECCION,
+                        telefono_cliente  = :CLIENTE-TELEFONO,
+                        email_cliente     = :CLIENTE-EMAIL
+                 WHERE id_cliente = :CLIENTE-ID
+              END-EXEC
+
+              IF SQLCODE NOT = 0
+                 DISPLAY "Error al Actualizar Cliente: " SQLCODE " - "
+                         SQLSTATE
+              ELSE
+                DISPLAY "Cliente Actualizado correctamente..."
+
+                MOVE "CAMBIO" TO WS-AUD-OPERACION
+                MOVE CLIENTE-NOMBRE    TO WS-AUD-NOMBRE-DESP
+                MOVE CLIENTE-DIRECCION TO WS-AUD-DIRECCION-DESP
+                MOVE CLIENTE-TELEFONO  TO WS-AUD-TELEFONO-DESP
+                MOVE CLIENTE-EMAIL     TO WS-AUD-EMAIL-DESP
+                PERFORM ESCRIBIR-AUDITORIA-CLIENTE
+              END-IF
            END-IF
 
-           IF CLIENTE-TELEFONO-A NOT = SPACES
-              MOVE CLIENTE-TELEFONO-A TO CLIENTE-TELEFONO
+
+
+
+
+       IMPORTAR-CLIENTES-LOTE.
+           MOVE 0   TO WS-LOTE-OK
+           MOVE 0   TO WS-LOTE-ERROR
+           MOVE "N" TO WS-EOF-LOTE
+
+           OPEN INPUT clientes-lote
+           IF fs-clientes-lote NOT = "00"
+              DISPLAY "No se pudo abrir el archivo lote. Estado: "
+                      fs-clientes-lote
+           ELSE
+              PERFORM LEER-CLIENTE-LOTE
+              PERFORM INSERTAR-CLIENTE-LOTE
+                  UNTIL WS-EOF-LOTE = "S"
+              CLOSE clientes-lote
+
+              EXEC SQL
+                 COMMIT
+              END-EXEC
+
+              DISPLAY "Importación finalizada. Insertados: " WS-LOTE-OK
+                      "  Con error: " WS-LOTE-ERROR
+           END-IF.
+
+       LEER-CLIENTE-LOTE.
+           READ clientes-lote
+                AT END MOVE "S" TO WS-EOF-LOTE
+           END-READ.
+
+       INSERTAR-CLIENTE-LOTE.
+           MOVE LOTE-CLIENTE-ID        TO CLIENTE-ID
+           MOVE LOTE-CLIENTE-NOMBRE    TO CLIENTE-NOMBRE
+           MOVE LOTE-CLIENTE-DIRECCION TO CLIENTE-DIRECCION
+           MOVE LOTE-CLIENTE-TELEFONO  TO CLIENTE-TELEFONO
+           MOVE LOTE-CLIENTE-EMAIL     TO CLIENTE-EMAIL
+
+           PERFORM VERIFICAR-NOMBRE-DUPLICADO
+
+           PERFORM VALIDAR-EMAIL
+           IF WS-EMAIL-VALIDO = "N"
+              DISPLAY "Correo inválido para cliente " LOTE-CLIENTE-ID
+                      ", registro omitido."
+              ADD 1 TO WS-LOTE-ERROR
+           ELSE
+              EXEC SQL
+                 INSERT INTO clientes (id_cliente,
+                                       nombre_cliente,
+                                       direccion_cliente,
+                                       telefono_cliente,
+                                       email_cliente)
+                 VALUES (:CLIENTE-ID,
+                         :CLIENTE-NOMBRE,
+                         :CLIENTE-DIRECCION,
+                         :CLIENTE-TELEFONO,
+                         :CLIENTE-EMAIL)
+              END-EXEC
+
+              IF SQLCODE NOT = 0
+                 DISPLAY "Error al importar cliente " LOTE-CLIENTE-ID
+                         ": " SQLCODE " - " SQLSTATE
+                 ADD 1 TO WS-LOTE-ERROR
+              ELSE
+                 ADD 1 TO WS-LOTE-OK
+              END-IF
            END-IF
 
+           PERFORM LEER-CLIENTE-LOTE.
+
+       LISTAR-CLIENTES.
+           DISPLAY "Nombre empieza con (vacío = todos): "
+           ACCEPT WS-PREFIJO-NOMBRE
+           MOVE SPACES TO WS-PATRON-NOMBRE
+           STRING WS-PREFIJO-NOMBRE DELIMITED BY SPACE
+                  "%"               DELIMITED BY SIZE
+                  INTO WS-PATRON-NOMBRE
+           MOVE "N" TO WS-FIN-CURSOR
+
            EXEC SQL
-              UPDATE clientes
-              SET    nombre_cliente    = :CLIENTE-NOMBRE,
-                     direccion_cliente = :CLIENTE-DIRECCION,
-                     telefono_cliente  = :CLIENTE-TELEFONO
-              WHERE id_cliente = :CLIENTE-ID
+              DECLARE CUR-CLIENTES CURSOR FOR
+              SELECT id_cliente,
+                     nombre_cliente,
+                     direccion_cliente,
+                     telefono_cliente,
+                     email_cliente
+              FROM clientes
+              WHERE nombre_cliente LIKE :WS-PATRON-NOMBRE
+              ORDER BY nombre_cliente
            END-EXEC
 
-           IF SQLCODE NOT = 0
-              DISPLAY "Error al Actualizar Cliente: " SQLCODE " - " SQLSTATE
+           EXEC SQL
+              OPEN CUR-CLIENTES
+           END-EXEC
+
+           PERFORM FETCH-CLIENTE-CURSOR
+           PERFORM MOSTRAR-CLIENTE-CURSOR
+               UNTIL WS-FIN-CURSOR = "S"
+
+           EXEC SQL
+              CLOSE CUR-CLIENTES
+           END-EXEC.
+
+       FETCH-CLIENTE-CURSOR.
+           EXEC SQL
+              FETCH CUR-CLIENTES
+              INTO :CLIENTE-ID,
+                   :CLIENTE-NOMBRE,
+                   :CLIENTE-DIRECCION,
+                   :CLIENTE-TELEFONO,
+                   :CLIENTE-EMAIL
+           END-EXEC
+           IF SQLCODE = 100
+              MOVE "S" TO WS-FIN-CURSOR
+           END-IF.
+
+       MOSTRAR-CLIENTE-CURSOR.
+           DISPLAY "ID: " CLIENTE-ID
+                   "  Nombre: " CLIENTE-NOMBRE
+                   "  Telefono: " CLIENTE-TELEFONO
+           PERFORM FETCH-CLIENTE-CURSOR.
+
+       EXPORTAR-CLIENTES.
+           MOVE "N" TO WS-FIN-CURSOR
+
+           OPEN OUTPUT clientes-out
+           IF fs-clientes-out NOT = "00"
+              DISPLAY "No se pudo abrir el archivo de salida. Estado: "
+                      fs-clientes-out
            ELSE
-             DISPLAY "Cliente Actualizado correctamente..."
+              EXEC SQL
+                 DECLARE CUR-EXPORTAR CURSOR FOR
+                 SELECT id_cliente,
+                        nombre_cliente,
+                        direccion_cliente,
+                        telefono_cliente,
+                        email_cliente
+                 FROM clientes
+                 ORDER BY id_cliente
+              END-EXEC
 
-             EXEC SQL
-                COMMIT
-             END-EXEC
-           END-IF
+              EXEC SQL
+                 OPEN CUR-EXPORTAR
+              END-EXEC
 
+              PERFORM FETCH-CLIENTE-EXPORTAR
+              PERFORM ESCRIBIR-CLIENTE-EXPORTAR
+                  UNTIL WS-FIN-CURSOR = "S"
 
+              EXEC SQL
+                 CLOSE CUR-EXPORTAR
+              END-EXEC
+
+              CLOSE clientes-out
+              DISPLAY "Exportación finalizada."
+           END-IF.
 
+       FETCH-CLIENTE-EXPORTAR.
+           EXEC SQL
+              FETCH CUR-EXPORTAR
+              INTO :CLIENTE-ID,
+                   :CLIENTE-NOMBRE,
+                   :CLIENTE-DIRECCION,
+                   :CLIENTE-TELEFONO,
+                   :CLIENTE-EMAIL
+           END-EXEC
+           IF SQLCODE = 100
+              MOVE "S" TO WS-FIN-CURSOR
+           END-IF.
 
+       ESCRIBIR-CLIENTE-EXPORTAR.
+           MOVE CLIENTE-ID        TO OUT-CLIENTE-ID
+           MOVE CLIENTE-NOMBRE    TO OUT-CLIENTE-NOMBRE
+           MOVE CLIENTE-DIRECCION TO OUT-CLIENTE-DIRECCION
+           MOVE CLIENTE-TELEFONO  TO OUT-CLIENTE-TELEFONO
+           MOVE CLIENTE-EMAIL     TO OUT-CLIENTE-EMAIL
+           WRITE clientes-out-registro
+           PERFORM FETCH-CLIENTE-EXPORTAR.
 
        DESCONECTAR-SQL.
            EXEC SQL
