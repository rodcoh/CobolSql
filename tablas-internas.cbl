@@ -13,34 +13,105 @@
       *-----------------------
        INPUT-OUTPUT SECTION.
       *-----------------------
+       FILE-CONTROL.
+           SELECT tasas-prestamo-file
+            ASSIGN TO "C:\\Users\\anton\\CobolSql\\tasas_prestamo.dat"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS fs-tasas-prestamo.
+
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
       *-----------------------
+       FD  tasas-prestamo-file.
+       01  tasa-prestamo-registro.
+           05 TP-NOMBRE-PRESTAMO  PIC X(20).
+           05 TP-TASA-INTERES     PIC 9V99.
+
        WORKING-STORAGE SECTION.
       *-----------------------
        01 tasa-interes-tabla.
-          05 tipo-prestamo OCCURS 5 TIMES.
+          05 tipo-prestamo OCCURS 5 TIMES DEPENDING ON i-prestamo
+             ASCENDING KEY IS nombre-prestamo
+             INDEXED BY tp-idx.
              10 nombre-prestamo  PIC X(20).   *> Nombre del tipo de préstamo
              10 tasa-interes     PIC 9V99.    *> Tasa de interés correspondiente
        01  tipo-busqueda         PIC 9.
        01  i                     PIC 9.
+       01  j                     PIC 9.
        01  i-prestamo            PIC 9 VALUE 6.
        01  continuar             PIC X VALUE "S".
+       01  fs-tasas-prestamo     PIC XX.
+       01  fin-tasas-prestamo    PIC X VALUE "N".
+       01  ws-nombre-busqueda    PIC X(20).
+       01  ws-temp-nombre        PIC X(20).
+       01  ws-temp-tasa          PIC 9V99.
+       01  ws-orden-tasa         PIC X VALUE "N".
+       01  ws-accion-prestamo    PIC X VALUE SPACES.
+       01  ws-pos-prestamo       PIC 9 VALUE 0.
+       01  k                     PIC 9.
 
        PROCEDURE DIVISION.
 
-       PERFORM INDICAR-PRESTAMOS-CREAR
-           UNTIL i-prestamo <= 5.
+       PERFORM CARGAR-TASAS-PRESTAMO.
+
+       IF i-prestamo = 6
+          PERFORM INDICAR-PRESTAMOS-CREAR
+              UNTIL i-prestamo <= 5
+
+          PERFORM LLENAR-TABLA-PRESTAMO
+              VARYING i FROM 1 BY 1 UNTIL i > i-prestamo
+       END-IF.
 
-       PERFORM LLENAR-TABLA-PRESTAMO
-           VARYING i FROM 1 BY 1 UNTIL i > i-prestamo.
+       PERFORM MOSTRAR-LISTADO-POR-TASA.
+
+       PERFORM ORDENAR-TABLA-PRESTAMO.
 
        PERFORM VISUALIZAR-TABLA-PRESTAMO
            UNTIl continuar = "N"
 
+       PERFORM GUARDAR-TASAS-PRESTAMO.
+
        STOP RUN.
 
+       CARGAR-TASAS-PRESTAMO.
+           MOVE 0 TO i-prestamo
+           OPEN INPUT tasas-prestamo-file
+           IF fs-tasas-prestamo = "00"
+              READ tasas-prestamo-file
+                   AT END MOVE "S" TO fin-tasas-prestamo
+              END-READ
+              PERFORM UNTIL fin-tasas-prestamo = "S"
+                         OR i-prestamo >= 5
+                 ADD 1 TO i-prestamo
+                 MOVE TP-NOMBRE-PRESTAMO TO nombre-prestamo(i-prestamo)
+                 MOVE TP-TASA-INTERES    TO tasa-interes(i-prestamo)
+                 READ tasas-prestamo-file
+                      AT END MOVE "S" TO fin-tasas-prestamo
+                 END-READ
+              END-PERFORM
+              CLOSE tasas-prestamo-file
+              IF i-prestamo > 0
+                 DISPLAY "Se cargaron " i-prestamo
+                         " prestamo(s) desde el archivo."
+              END-IF
+           END-IF
+
+           IF i-prestamo = 0
+              MOVE 6 TO i-prestamo
+           END-IF.
+
+       GUARDAR-TASAS-PRESTAMO.
+           OPEN OUTPUT tasas-prestamo-file
+           PERFORM ESCRIBIR-TASA-PRESTAMO
+               VARYING i FROM 1 BY 1 UNTIL i > i-prestamo
+           CLOSE tasas-prestamo-file.
+
+       ESCRIBIR-TASA-PRESTAMO.
+           MOVE nombre-prestamo(i) TO TP-NOMBRE-PRESTAMO
+           MOVE tasa-interes(i)    TO TP-TASA-INTERES
+           WRITE tasa-prestamo-registro.
+
        INDICAR-PRESTAMOS-CREAR.
            DISPLAY
            "Indica el numero de Prestamos a Crear(hasta 5): "
@@ -58,11 +129,94 @@
            DISPLAY "Indicame la Tasa del Prestamo: "
                ACCEPT tasa-interes(i).
 
+       ORDENAR-TABLA-PRESTAMO.
+           PERFORM ORDENAR-FILA-PRESTAMO
+               VARYING i FROM 1 BY 1 UNTIL i > i-prestamo - 1.
+
+       ORDENAR-FILA-PRESTAMO.
+           PERFORM COMPARAR-E-INTERCAMBIAR-PRESTAMO
+               VARYING j FROM 1 BY 1 UNTIL j > i-prestamo - i.
+
+       COMPARAR-E-INTERCAMBIAR-PRESTAMO.
+           IF nombre-prestamo(j) > nombre-prestamo(j + 1)
+              MOVE nombre-prestamo(j)     TO ws-temp-nombre
+              MOVE tasa-interes(j)        TO ws-temp-tasa
+              MOVE nombre-prestamo(j + 1) TO nombre-prestamo(j)
+              MOVE tasa-interes(j + 1)    TO tasa-interes(j)
+              MOVE ws-temp-nombre  TO nombre-prestamo(j + 1)
+              MOVE ws-temp-tasa    TO tasa-interes(j + 1)
+           END-IF.
+
+       MOSTRAR-LISTADO-POR-TASA.
+           DISPLAY "--------------------"
+           DISPLAY "Ver listado ordenado por tasa "
+                   "(A=ascendente, D=descendente, N=no): "
+           ACCEPT ws-orden-tasa.
+           IF ws-orden-tasa = "A" OR ws-orden-tasa = "D"
+              PERFORM ORDENAR-FILA-POR-TASA
+                  VARYING i FROM 1 BY 1 UNTIL i > i-prestamo - 1
+              PERFORM MOSTRAR-FILA-PRESTAMO
+                  VARYING i FROM 1 BY 1 UNTIL i > i-prestamo
+           END-IF.
+
+       ORDENAR-FILA-POR-TASA.
+           PERFORM COMPARAR-E-INTERCAMBIAR-TASA
+               VARYING j FROM 1 BY 1 UNTIL j > i-prestamo - i.
+
+       COMPARAR-E-INTERCAMBIAR-TASA.
+           IF (ws-orden-tasa = "A"
+                 AND tasa-interes(j) > tasa-interes(j + 1))
+              OR (ws-orden-tasa = "D"
+                    AND tasa-interes(j) < tasa-interes(j + 1))
+              MOVE nombre-prestamo(j)     TO ws-temp-nombre
+              MOVE tasa-interes(j)        TO ws-temp-tasa
+              MOVE nombre-prestamo(j + 1) TO nombre-prestamo(j)
+              MOVE tasa-interes(j + 1)    TO tasa-interes(j)
+              MOVE ws-temp-nombre  TO nombre-prestamo(j + 1)
+              MOVE ws-temp-tasa    TO tasa-interes(j + 1)
+           END-IF.
+
+       MOSTRAR-FILA-PRESTAMO.
+           DISPLAY nombre-prestamo(i) "  " tasa-interes(i).
+
        VISUALIZAR-TABLA-PRESTAMO.
            DISPLAY "--------------------"
-           DISPLAY  "Indica el numero de Prestamos a Buscar: "
-           ACCEPT i.
-           DISPLAY "Nombre del Prestamo: " nombre-prestamo(i)
-           DISPLAY "Tasa de Prestamo: " tasa-interes(i)
+           DISPLAY  "Indica el Nombre del Prestamo a Buscar: "
+           ACCEPT ws-nombre-busqueda.
+           SEARCH ALL tipo-prestamo
+              AT END
+                 DISPLAY "No existe un prestamo con ese nombre."
+              WHEN nombre-prestamo(tp-idx) = ws-nombre-busqueda
+                 DISPLAY "Nombre del Prestamo: " nombre-prestamo(tp-idx)
+                 DISPLAY "Tasa de Prestamo: " tasa-interes(tp-idx)
+                 PERFORM ACTUALIZAR-O-ELIMINAR-PRESTAMO
+           END-SEARCH.
            DISPLAY "Quieres Buscar Otro Prestamo(S/N): "
-           ACCEPT continuar.
\ No newline at end of file
+           ACCEPT continuar.
+
+       ACTUALIZAR-O-ELIMINAR-PRESTAMO.
+           DISPLAY "Deseas (A)ctualizar la tasa, (E)liminar el "
+                   "prestamo, o (N)ada: "
+           ACCEPT ws-accion-prestamo
+           EVALUATE ws-accion-prestamo
+              WHEN "A"
+                 DISPLAY "Nueva tasa de interes: "
+                 ACCEPT tasa-interes(tp-idx)
+                 DISPLAY "Tasa actualizada."
+              WHEN "E"
+                 PERFORM ELIMINAR-PRESTAMO
+              WHEN OTHER
+                 CONTINUE
+           END-EVALUATE.
+
+       ELIMINAR-PRESTAMO.
+           SET ws-pos-prestamo TO tp-idx
+           PERFORM DESPLAZAR-PRESTAMO
+               VARYING k FROM ws-pos-prestamo BY 1
+                   UNTIL k >= i-prestamo
+           SUBTRACT 1 FROM i-prestamo
+           DISPLAY "Prestamo eliminado.".
+
+       DESPLAZAR-PRESTAMO.
+           MOVE nombre-prestamo(k + 1) TO nombre-prestamo(k)
+           MOVE tasa-interes(k + 1)    TO tasa-interes(k).
\ No newline at end of file
