@@ -15,6 +15,13 @@
             ORGANIZATION IS LINE SEQUENTIAL
             FILE STATUS IS file-status.
 
+           SELECT salarios-indexado
+            ASSIGN TO "C:\\Users\\anton\\CobolSql\\salarios_idx.dat"
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS sal-idx-nombre
+            FILE STATUS IS fs-salarios-idx.
+
 
 
        DATA DIVISION.
@@ -22,13 +29,40 @@
        FD  salarios.
        01  registro-entrada.
            05 nombre   PIC X(30).
-           05 salario  PIC 9(7).
+           05 salario  PIC 9(7)V99.
+
+       FD  salarios-indexado.
+       01  salario-indexado-registro.
+           05 sal-idx-nombre   PIC X(30).
+           05 sal-idx-salario  PIC 9(7)V99.
 
        WORKING-STORAGE SECTION.
-       01  total-salarios  PIC 9(7) VALUE 0.
+       01  total-salarios  PIC 9(7)V99 VALUE 0.
        01  contador        PIC 9(5) VALUE 0.
+       01  salario-promedio PIC 9(7)V99 VALUE 0.
        01  fin             PIC X    VALUE SPACES.
        01  file-status     PIC XX.
+       01  fs-salarios-idx PIC XX.
+       01  ws-nombre-consulta PIC X(30) VALUE SPACES.
+
+       01  WS-TABLA-SALARIOS.
+           05 WS-SAL-FILA OCCURS 500 TIMES.
+              10 WS-SAL-NOMBRE   PIC X(30).
+              10 WS-SAL-MONTO    PIC 9(7)V99.
+
+       01  WS-FILAS-CARGADAS PIC 9(5) VALUE 0.
+       01  WS-I              PIC 9(5) VALUE 0.
+       01  WS-J              PIC 9(5) VALUE 0.
+       01  WS-TEMP-NOMBRE    PIC X(30).
+       01  WS-TEMP-MONTO     PIC 9(7)V99.
+
+       01  WS-HISTOGRAMA.
+           05 WS-HIST-FILA OCCURS 5 TIMES.
+              10 WS-HIST-LIMITE    PIC 9(7)V99.
+              10 WS-HIST-CONTADOR  PIC 9(5) VALUE 0.
+
+       01  WS-K              PIC 9(5) VALUE 0.
+       01  WS-HIST-UBICADO   PIC X     VALUE "N".
 
 
        PROCEDURE DIVISION.
@@ -38,7 +72,14 @@
        PERFORM PROCESAR THRU PROCESAR
            UNTIL fin = "S".
        PERFORM IMPRIMIR.
+       PERFORM IMPRIMIR-HISTOGRAMA.
+       PERFORM ORDENAR-SALARIOS.
+       PERFORM IMPRIMIR-LISTADO.
+       PERFORM REABRIR-INDICE-CONSULTA.
+       PERFORM CONSULTAR-SALARIO-POR-NOMBRE.
        PERFORM CERRAR-ARCHIVO.
+       DISPLAY "Presione Enter para finalizar...".
+       ACCEPT fin.
        STOP RUN.
 
 
@@ -49,7 +90,18 @@
                  file-status
               STOP RUN
            END-IF
-           MOVE "N" TO fin.
+           OPEN OUTPUT salarios-indexado
+           IF fs-salarios-idx NOT = "00"
+              DISPLAY "Error al abrir el indice. CÃ³digo de error: "
+                 fs-salarios-idx
+              STOP RUN
+           END-IF
+           MOVE "N" TO fin
+           MOVE 999.99      TO WS-HIST-LIMITE(1)
+           MOVE 1999.99     TO WS-HIST-LIMITE(2)
+           MOVE 2999.99     TO WS-HIST-LIMITE(3)
+           MOVE 4999.99     TO WS-HIST-LIMITE(4)
+           MOVE 9999999.99  TO WS-HIST-LIMITE(5).
 
        LEER-ARCHIVO.
            READ salarios INTO registro-entrada
@@ -58,12 +110,101 @@
        PROCESAR.
            ADD salario TO total-salarios
            ADD 1      TO contador
+           IF contador <= 500
+              ADD 1 TO WS-FILAS-CARGADAS
+              MOVE nombre  TO WS-SAL-NOMBRE(WS-FILAS-CARGADAS)
+              MOVE salario TO WS-SAL-MONTO(WS-FILAS-CARGADAS)
+           END-IF
+           MOVE nombre  TO sal-idx-nombre
+           MOVE salario TO sal-idx-salario
+           WRITE salario-indexado-registro
+               INVALID KEY
+                  DISPLAY "Nombre duplicado en el indice: " nombre
+           END-WRITE
+           PERFORM ACUMULAR-HISTOGRAMA
            PERFORM LEER-ARCHIVO.
 
+       ACUMULAR-HISTOGRAMA.
+           MOVE "N" TO WS-HIST-UBICADO
+           PERFORM COMPARAR-BANDA-HISTOGRAMA
+               VARYING WS-K FROM 1 BY 1
+                   UNTIL WS-K > 5 OR WS-HIST-UBICADO = "S".
+
+       COMPARAR-BANDA-HISTOGRAMA.
+           IF salario <= WS-HIST-LIMITE(WS-K)
+              ADD 1    TO WS-HIST-CONTADOR(WS-K)
+              MOVE "S" TO WS-HIST-UBICADO
+           END-IF.
+
        IMPRIMIR.
+           IF contador > 0
+              COMPUTE salario-promedio ROUNDED =
+                      total-salarios / contador
+           END-IF
            DISPLAY "El Total Salarios es :" total-salarios
-           DISPLAY "Total de Trabajadores :" contador.
-           ACCEPT fin.
+           DISPLAY "Total de Trabajadores :" contador
+           DISPLAY "Salario Promedio :" salario-promedio.
+
+       IMPRIMIR-HISTOGRAMA.
+           DISPLAY "Histograma de salarios:"
+           PERFORM MOSTRAR-BANDA-HISTOGRAMA
+               VARYING WS-K FROM 1 BY 1 UNTIL WS-K > 5.
+
+       MOSTRAR-BANDA-HISTOGRAMA.
+           DISPLAY "  Hasta " WS-HIST-LIMITE(WS-K) ": "
+                   WS-HIST-CONTADOR(WS-K).
+
+       ORDENAR-SALARIOS.
+           PERFORM ORDENAR-FILA
+               VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-FILAS-CARGADAS - 1.
+
+       ORDENAR-FILA.
+           PERFORM COMPARAR-E-INTERCAMBIAR
+               VARYING WS-J FROM 1 BY 1
+                   UNTIL WS-J > WS-FILAS-CARGADAS - WS-I.
+
+       COMPARAR-E-INTERCAMBIAR.
+           IF WS-SAL-MONTO(WS-J) < WS-SAL-MONTO(WS-J + 1)
+              MOVE WS-SAL-NOMBRE(WS-J)     TO WS-TEMP-NOMBRE
+              MOVE WS-SAL-MONTO(WS-J)      TO WS-TEMP-MONTO
+              MOVE WS-SAL-NOMBRE(WS-J + 1) TO WS-SAL-NOMBRE(WS-J)
+              MOVE WS-SAL-MONTO(WS-J + 1)  TO WS-SAL-MONTO(WS-J)
+              MOVE WS-TEMP-NOMBRE  TO WS-SAL-NOMBRE(WS-J + 1)
+              MOVE WS-TEMP-MONTO   TO WS-SAL-MONTO(WS-J + 1)
+           END-IF.
+
+       IMPRIMIR-LISTADO.
+           DISPLAY "Listado de salarios, de mayor a menor:"
+           PERFORM MOSTRAR-FILA-SALARIO
+               VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-FILAS-CARGADAS.
+
+       MOSTRAR-FILA-SALARIO.
+           DISPLAY WS-SAL-NOMBRE(WS-I) "  " WS-SAL-MONTO(WS-I).
+
+       REABRIR-INDICE-CONSULTA.
+           CLOSE salarios-indexado
+           OPEN INPUT salarios-indexado
+           IF fs-salarios-idx NOT = "00"
+              DISPLAY "Error al abrir el indice. CÃ³digo de error: "
+                 fs-salarios-idx
+              STOP RUN
+           END-IF.
+
+       CONSULTAR-SALARIO-POR-NOMBRE.
+           DISPLAY "Nombre a consultar (vacÃ­o para omitir): "
+           ACCEPT ws-nombre-consulta
+           IF ws-nombre-consulta NOT = SPACES
+              MOVE ws-nombre-consulta TO sal-idx-nombre
+              READ salarios-indexado
+                   INVALID KEY
+                      DISPLAY "No existe un salario para ese nombre."
+                   NOT INVALID KEY
+                      DISPLAY "Salario de " sal-idx-nombre ": "
+                              sal-idx-salario
+              END-READ
+           END-IF.
 
        CERRAR-ARCHIVO.
-           CLOSE salarios.
+           CLOSE salarios
+           CLOSE salarios-indexado.
