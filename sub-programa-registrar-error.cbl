@@ -0,0 +1,61 @@
+******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. registrar-error.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT error-log
+            ASSIGN TO "C:\\Users\\anton\\CobolSql\\error-log.txt"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS fs-error-log.
+
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       FD  error-log.
+           COPY ERRLOG.
+
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       01  fs-error-log  PIC XX.
+
+       LINKAGE SECTION.
+       01  ws-severidad  PIC X(5).
+       01  ws-parrafo    PIC X(25).
+       01  ws-mensaje    PIC X(80).
+       01  ws-fecha      PIC X(10).
+       01  ws-hora       PIC X(8).
+       PROCEDURE DIVISION USING ws-severidad
+                                ws-parrafo
+                                ws-mensaje
+                                ws-fecha
+                                ws-hora.
+
+       OPEN EXTEND error-log
+       IF fs-error-log = "35" THEN
+          OPEN OUTPUT error-log
+          CLOSE error-log
+          OPEN EXTEND error-log
+       END-IF
+
+       MOVE ws-fecha     TO fecha-error
+       MOVE ws-hora      TO hora-error
+       MOVE ws-severidad TO error-severidad
+       MOVE ws-parrafo   TO error-parrafo
+       MOVE ws-mensaje   TO mensaje-error
+       WRITE error-registro
+
+       CLOSE error-log
+
+       EXIT PROGRAM.
