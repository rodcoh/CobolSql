@@ -0,0 +1,149 @@
+******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ReporteErrores.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT error-log
+            ASSIGN TO "C:\\Users\\anton\\CobolSql\\error-log.txt"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS fs-error-log.
+
+           SELECT reporte-out
+            ASSIGN TO "C:\\Users\\anton\\CobolSql\\reporte_errores.txt"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS fs-reporte.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  error-log.
+           COPY ERRLOG.
+
+       FD  reporte-out.
+       01  reporte-linea       PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  fs-error-log         PIC XX.
+       01  fs-reporte           PIC XX.
+       01  WS-EOF-ERRORES       PIC X     VALUE "N".
+
+       01  WS-SEVERIDADES.
+           05 WS-SEV-TABLA OCCURS 3 TIMES.
+              10 WS-SEV-NOMBRE  PIC X(5).
+              10 WS-SEV-COUNT   PIC 9(5)    VALUE 0.
+
+       01  WS-PARRAFOS.
+           05 WS-PAR-TABLA OCCURS 25 TIMES.
+              10 WS-PAR-NOMBRE  PIC X(25).
+              10 WS-PAR-COUNT   PIC 9(5)    VALUE 0.
+
+       01  WS-NUM-PARRAFOS       PIC 9(4) VALUE 0.
+       01  WS-PAR-IDX            PIC 9(4) VALUE 0.
+       01  WS-ENCONTRADO         PIC X    VALUE "N".
+       01  WS-I                  PIC 9(4) VALUE 0.
+       01  WS-LINEA-EDIT         PIC X(80).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM INICIALIZAR-SEVERIDADES.
+           PERFORM ABRIR-ARCHIVOS.
+           PERFORM LEER-ERROR.
+           PERFORM ACUMULAR-ERROR
+               UNTIL WS-EOF-ERRORES = "S".
+           PERFORM IMPRIMIR-REPORTE.
+           PERFORM CERRAR-ARCHIVOS.
+           STOP RUN.
+
+       INICIALIZAR-SEVERIDADES.
+           MOVE "WARN"  TO WS-SEV-NOMBRE(1)
+           MOVE "ERROR" TO WS-SEV-NOMBRE(2)
+           MOVE "FATAL" TO WS-SEV-NOMBRE(3).
+
+       ABRIR-ARCHIVOS.
+           OPEN INPUT error-log
+           IF fs-error-log NOT = "00"
+              DISPLAY "No se pudo abrir error-log. Estado: "
+                      fs-error-log
+              STOP RUN
+           END-IF
+           OPEN OUTPUT reporte-out.
+
+       LEER-ERROR.
+           READ error-log INTO error-registro
+                AT END MOVE "S" TO WS-EOF-ERRORES
+           END-READ.
+
+       ACUMULAR-ERROR.
+           PERFORM ACUMULAR-POR-SEVERIDAD
+               VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 3
+           PERFORM BUSCAR-O-CREAR-PARRAFO
+           ADD 1 TO WS-PAR-COUNT(WS-PAR-IDX)
+           PERFORM LEER-ERROR.
+
+       ACUMULAR-POR-SEVERIDAD.
+           IF error-severidad = WS-SEV-NOMBRE(WS-I)
+              ADD 1 TO WS-SEV-COUNT(WS-I)
+           END-IF.
+
+       BUSCAR-O-CREAR-PARRAFO.
+           MOVE "N" TO WS-ENCONTRADO
+           MOVE 0   TO WS-PAR-IDX
+           PERFORM COMPARAR-PARRAFO
+               VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-NUM-PARRAFOS
+           IF WS-ENCONTRADO = "N"
+              ADD 1 TO WS-NUM-PARRAFOS
+              MOVE error-parrafo TO WS-PAR-NOMBRE(WS-NUM-PARRAFOS)
+              MOVE WS-NUM-PARRAFOS TO WS-PAR-IDX
+           END-IF.
+
+       COMPARAR-PARRAFO.
+           IF WS-PAR-NOMBRE(WS-I) = error-parrafo
+              MOVE WS-I TO WS-PAR-IDX
+              MOVE "S"  TO WS-ENCONTRADO
+           END-IF.
+
+       IMPRIMIR-REPORTE.
+           MOVE "REPORTE DIARIO DE ERRORES" TO reporte-linea
+           WRITE reporte-linea
+           MOVE ALL "-" TO reporte-linea
+           WRITE reporte-linea
+           MOVE "Ocurrencias por severidad:" TO reporte-linea
+           WRITE reporte-linea
+           PERFORM IMPRIMIR-LINEA-SEVERIDAD
+               VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 3
+           MOVE SPACES TO reporte-linea
+           WRITE reporte-linea
+           MOVE "Ocurrencias por parrafo:" TO reporte-linea
+           WRITE reporte-linea
+           PERFORM IMPRIMIR-LINEA-PARRAFO
+               VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-NUM-PARRAFOS.
+
+       IMPRIMIR-LINEA-SEVERIDAD.
+           MOVE SPACES TO WS-LINEA-EDIT
+           STRING "  " WS-SEV-NOMBRE(WS-I) DELIMITED BY SPACE
+                  ": " DELIMITED BY SIZE
+                  WS-SEV-COUNT(WS-I) DELIMITED BY SIZE
+                  INTO WS-LINEA-EDIT
+           MOVE WS-LINEA-EDIT TO reporte-linea
+           WRITE reporte-linea.
+
+       IMPRIMIR-LINEA-PARRAFO.
+           MOVE SPACES TO WS-LINEA-EDIT
+           STRING "  " WS-PAR-NOMBRE(WS-I) DELIMITED BY SPACE
+                  ": " DELIMITED BY SIZE
+                  WS-PAR-COUNT(WS-I) DELIMITED BY SIZE
+                  INTO WS-LINEA-EDIT
+           MOVE WS-LINEA-EDIT TO reporte-linea
+           WRITE reporte-linea.
+
+       CERRAR-ARCHIVOS.
+           CLOSE error-log.
+           CLOSE reporte-out.
