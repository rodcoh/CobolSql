@@ -15,12 +15,28 @@
             ORGANIZATION IS INDEXED
             ACCESS MODE IS DYNAMIC
             RECORD KEY IS emp-id
+            ALTERNATE RECORD KEY IS emp-departamento WITH DUPLICATES
             FILE STATUS IS fs-empleados.
 
-           SELECT error-log
-            ASSIGN TO "C:\\Users\\anton\\CobolSql\\error-log.txt"
+           SELECT empleados-auditoria
+            ASSIGN TO "C:\\Users\\anton\\CobolSql\\emp_auditoria.txt"
             ORGANIZATION IS LINE SEQUENTIAL
-            FILE STATUS IS file-status.
+            FILE STATUS IS fs-auditoria.
+
+           SELECT trans-empleados
+            ASSIGN TO "C:\\Users\\anton\\CobolSql\\empleados_lote.txt"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS fs-trans-lote.
+
+           SELECT empleados-historico
+            ASSIGN TO "C:\\Users\\anton\\CobolSql\\emp_historico.txt"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS fs-historico.
+
+           SELECT valores-validos-file
+            ASSIGN TO "C:\\Users\\anton\\CobolSql\\valores_validos.txt"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS fs-valores-validos.
 
        DATA DIVISION.
        FILE SECTION.
@@ -31,28 +47,88 @@
            05 emp-departamento PIC X(15).       *> Departamento
            05 emp-salario      PIC 9(7)V99.     *> Salario con 2 decimales
 
-       FD  error-log.
-       01  error-registro.
-           05 fecha-error   PIC X(10).   *> Fecha del error
-           05 hora-error    PIC X(8).    *> Hora del error
-           05 mensaje-error PIC X(80).   *> Mensaje de error
+       FD  empleados-auditoria.
+       01  auditoria-registro.
+           05 aud-fecha                PIC X(10).  *> Fecha del cambio
+           05 aud-hora                 PIC X(8).   *> Hora del cambio
+           05 aud-operacion            PIC X(10).  *> ALTA/CAMBIO/BAJA
+           05 aud-emp-id               PIC 9(4).   *> ID del empleado
+           05 aud-nombre-antes         PIC X(30).
+           05 aud-departamento-antes   PIC X(15).
+           05 aud-salario-antes        PIC 9(7)V99.
+           05 aud-nombre-despues       PIC X(30).
+           05 aud-departamento-despues PIC X(15).
+           05 aud-salario-despues      PIC 9(7)V99.
+
+       FD  trans-empleados.
+       01  trans-empleado-registro.
+           05 trans-operacion      PIC X(01).   *> A-Alta C-Cambio B-Baja
+           05 trans-emp-id         PIC 9(4).
+           05 trans-emp-nombre     PIC X(30).
+           05 trans-emp-departamento PIC X(15).
+           05 trans-emp-salario    PIC 9(7)V99.
+
+       FD  empleados-historico.
+       01  historico-registro.
+           05 hist-emp-id         PIC 9(4).
+           05 hist-nombre         PIC X(30).
+           05 hist-departamento   PIC X(15).
+           05 hist-salario        PIC 9(7)V99.
+           05 hist-fecha-baja     PIC X(10).
+
+       FD  valores-validos-file.
+           COPY VALCTL.
 
        WORKING-STORAGE SECTION.
 
+       01  fs-auditoria        PIC XX.          *> Código de estado de auditoría
        01  fs-empleados        PIC XX.          *> Código de estado del archivo
-       01  file-status         PIC XX.          *> Código de estado del archivo
+       COPY ERRLOG.
        01  opcion              PIC 9.           *> Opción para el menú de usuario
        01  emp-id-busqueda     PIC 9(4).        *> ID para búsqueda de empleado
        01  continuar           PIC X VALUE 'S'. *> Controla si el usuario sigue o sale
        01  mensaje-error1      PIC X(60).       *> Mensaje de error en pantalla
+       01  fs-trans-lote       PIC XX.          *> Estado del archivo de lote
+       01  modo-lote           PIC X VALUE 'N'. *> S = procesar en modo batch
+       01  fin-lote            PIC X VALUE 'N'. *> Fin del archivo de lote
+       01  emp-encontrado      PIC X VALUE 'N'. *> Resultado de LEER-EMPLEADO-POR-ID
+       01  depto-busqueda      PIC X(15).       *> Departamento a listar
+       01  fin-departamento    PIC X VALUE 'N'. *> Fin de la lista por departamento
+       01  fs-historico        PIC XX.          *> Estado del archivo historico
+       01  WS-VALIDACION-OK    PIC X VALUE 'S'. *> Resultado de VALIDAR-EMPLEADO
+
+       01  WS-SALARIO-MIN       PIC 9(7)V99 VALUE 50000.00.
+       01  WS-SALARIO-MAX       PIC 9(7)V99 VALUE 500000.00.
+
+       01  WS-DEPTOS-VALIDOS.
+           05 FILLER PIC X(15) VALUE "VENTAS".
+           05 FILLER PIC X(15) VALUE "RRHH".
+           05 FILLER PIC X(15) VALUE "TI".
+           05 FILLER PIC X(15) VALUE "FINANZAS".
+           05 FILLER PIC X(15) VALUE "OPERACIONES".
+           05 FILLER PIC X(15) VALUE "ADMINISTRACION".
+       01  WS-TABLA-DEPTOS REDEFINES WS-DEPTOS-VALIDOS.
+           05 WS-DEPTO-VALIDO-DEFECTO OCCURS 6 TIMES PIC X(15).
+       01  WS-DEPTOS-TABLA.
+           05 WS-DEPTO-VALIDO OCCURS 10 TIMES PIC X(15).
+       01  WS-IDX-DEPTO          PIC 99 VALUE 0.
+       01  WS-NUM-DEPTOS-VALIDOS PIC 99 VALUE 0.
+       01  fs-valores-validos    PIC XX.
+       01  fin-valores-validos   PIC X VALUE 'N'.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
            PERFORM ACEPTAR-FECHA-HORA.
            PERFORM ABRIR-ARCHIVO.
-           PERFORM PROCESAR
-              UNTIL continuar = "N".
+           DISPLAY "Procesar transacciones en modo batch (S/N): "
+           ACCEPT modo-lote
+           IF modo-lote = "S"
+              PERFORM PROCESAR-LOTE
+           ELSE
+              PERFORM PROCESAR
+                 UNTIL continuar = "N"
+           END-IF
            PERFORM CERRAR-ARCHIVO.
 
 
@@ -65,6 +141,7 @@
            DISPLAY "3. Eliminar empleado"
            DISPLAY "4. Actualizar empleado"
            DISPLAY "5. Salir"
+           DISPLAY "6. Listar empleados por departamento"
            DISPLAY "--------------------"
            DISPLAY "Elija una opción: "
             ACCEPT opcion
@@ -79,6 +156,8 @@
                   PERFORM ACTUALIZAR-EMPLEADO
                 WHEN 5
                   MOVE 'N' TO continuar
+                WHEN 6
+                  PERFORM LISTAR-POR-DEPARTAMENTO
                 WHEN OTHER
                   DISPLAY "Opción inválida."
            END-EVALUATE.
@@ -96,14 +175,18 @@
            *>DISPLAY "Hora actual: " hora-error.
 
        ABRIR-ARCHIVO.
-           OPEN EXTEND error-log
-           IF file-status = "35" THEN
-              MOVE "El archivo ERROR-LOG no existe, creando el archivo."
-                 TO mensaje-error1
-              PERFORM MOSTRAR-ERROR
-              OPEN OUTPUT error-log
-              CLOSE error-log
-              OPEN EXTEND error-log
+           OPEN EXTEND empleados-auditoria
+           IF fs-auditoria = "35" THEN
+              OPEN OUTPUT empleados-auditoria
+              CLOSE empleados-auditoria
+              OPEN EXTEND empleados-auditoria
+           END-IF
+
+           OPEN EXTEND empleados-historico
+           IF fs-historico = "35" THEN
+              OPEN OUTPUT empleados-historico
+              CLOSE empleados-historico
+              OPEN EXTEND empleados-historico
            END-IF
 
            OPEN I-O empleados-archivo
@@ -119,10 +202,44 @@
              IF fs-empleados NOT = "00" THEN
                 MOVE "Error inesperado al abrir archivo empleados"
                    TO mensaje-error
+                MOVE "FATAL" TO error-severidad
+                MOVE "ABRIR-ARCHIVO" TO error-parrafo
                 PERFORM ESCRIBIR-ERROR-LOG
              END-IF
+           END-IF
+
+           PERFORM CARGAR-DEPTOS-VALIDOS.
+
+       CARGAR-DEPTOS-VALIDOS.
+           MOVE 0 TO WS-NUM-DEPTOS-VALIDOS
+           OPEN INPUT valores-validos-file
+           IF fs-valores-validos = "00"
+              READ valores-validos-file
+                   AT END MOVE "S" TO fin-valores-validos
+              END-READ
+              PERFORM UNTIL fin-valores-validos = "S"
+                 IF VV-TIPO-REGISTRO = "D"
+                    ADD 1 TO WS-NUM-DEPTOS-VALIDOS
+                    MOVE VV-CODIGO
+                       TO WS-DEPTO-VALIDO(WS-NUM-DEPTOS-VALIDOS)
+                 END-IF
+                 READ valores-validos-file
+                      AT END MOVE "S" TO fin-valores-validos
+                 END-READ
+              END-PERFORM
+              CLOSE valores-validos-file
+           END-IF
+
+           IF WS-NUM-DEPTOS-VALIDOS = 0
+              PERFORM COPIAR-DEPTO-DEFECTO
+                 VARYING WS-IDX-DEPTO FROM 1 BY 1 UNTIL WS-IDX-DEPTO > 6
+              MOVE 6 TO WS-NUM-DEPTOS-VALIDOS
            END-IF.
 
+       COPIAR-DEPTO-DEFECTO.
+           MOVE WS-DEPTO-VALIDO-DEFECTO(WS-IDX-DEPTO)
+              TO WS-DEPTO-VALIDO(WS-IDX-DEPTO).
+
        AGREGAR-EMPLEADO.
            DISPLAY "Ingrese ID del empleado (4 dígitos):"
            ACCEPT emp-id
@@ -132,15 +249,63 @@
            ACCEPT emp-departamento
            DISPLAY "Ingrese salario del empleado:"
            ACCEPT emp-salario
+           PERFORM VALIDAR-EMPLEADO
+           IF WS-VALIDACION-OK = "N"
+              PERFORM ACEPTAR-FECHA-HORA
+              PERFORM ESCRIBIR-ERROR-LOG
+           ELSE
+              PERFORM ESCRIBIR-EMPLEADO-NUEVO
+           END-IF.
+
+       VALIDAR-EMPLEADO.
+           MOVE "S" TO WS-VALIDACION-OK
+           IF emp-salario < WS-SALARIO-MIN
+              OR emp-salario > WS-SALARIO-MAX
+              MOVE "N" TO WS-VALIDACION-OK
+              DISPLAY "Error: salario fuera del rango permitido."
+              MOVE "Error: salario fuera de rango para emp-id "
+                 TO mensaje-error
+              MOVE "WARN" TO error-severidad
+              MOVE "VALIDAR-EMPLEADO" TO error-parrafo
+           ELSE
+              MOVE "N" TO WS-VALIDACION-OK
+              PERFORM COMPARAR-DEPTO-VALIDO
+                 VARYING WS-IDX-DEPTO FROM 1 BY 1
+                     UNTIL WS-IDX-DEPTO > WS-NUM-DEPTOS-VALIDOS
+              IF WS-VALIDACION-OK = "N"
+                 DISPLAY "Error: departamento invalido."
+                 MOVE "Error: departamento invalido para emp-id "
+                    TO mensaje-error
+                 MOVE "WARN" TO error-severidad
+                 MOVE "VALIDAR-EMPLEADO" TO error-parrafo
+              END-IF
+           END-IF.
+
+       COMPARAR-DEPTO-VALIDO.
+           IF emp-departamento = WS-DEPTO-VALIDO(WS-IDX-DEPTO)
+              MOVE "S" TO WS-VALIDACION-OK
+           END-IF.
 
+       ESCRIBIR-EMPLEADO-NUEVO.
            WRITE empleado-registro INVALID KEY
               DISPLAY "Error: Ya existe un empleado con ese ID."
               MOVE "Error: Ya existe un empleado con ese ID."
                  TO mensaje-error
+              MOVE "WARN" TO error-severidad
+              MOVE "ESCRIBIR-EMPLEADO-NUEVO" TO error-parrafo
               PERFORM ACEPTAR-FECHA-HORA
               PERFORM ESCRIBIR-ERROR-LOG
            NOT INVALID
                DISPLAY "Empleado creado con exito..."
+               MOVE "ALTA"           TO aud-operacion
+               MOVE emp-id           TO aud-emp-id
+               MOVE SPACES           TO aud-nombre-antes
+               MOVE SPACES           TO aud-departamento-antes
+               MOVE 0                TO aud-salario-antes
+               MOVE emp-nombre       TO aud-nombre-despues
+               MOVE emp-departamento TO aud-departamento-despues
+               MOVE emp-salario      TO aud-salario-despues
+               PERFORM ESCRIBIR-AUDITORIA
            END-WRITE.
 
        BUSCAR-EMPLEADO.
@@ -152,6 +317,8 @@
               READ empleados-archivo KEY IS emp-id INVALID KEY
                 MOVE "Error: Empleado a buscar, No existe."
                    TO mensaje-error
+                MOVE "WARN" TO error-severidad
+                MOVE "BUSCAR-EMPLEADO" TO error-parrafo
                 PERFORM ACEPTAR-FECHA-HORA
                 PERFORM ESCRIBIR-ERROR-LOG
                 DISPLAY "Empleado no encontrado."
@@ -165,19 +332,71 @@
               END-READ
            END-IF.
 
+       LISTAR-POR-DEPARTAMENTO.
+           DISPLAY "Ingrese el departamento a listar:"
+           ACCEPT depto-busqueda
+           MOVE depto-busqueda TO emp-departamento
+           MOVE "N" TO fin-departamento
+           START empleados-archivo KEY IS EQUAL emp-departamento
+               INVALID KEY
+                  DISPLAY "No hay empleados en ese departamento."
+                  MOVE "S" TO fin-departamento
+           END-START
+           PERFORM LISTAR-SIGUIENTE-DEPARTAMENTO
+               UNTIL fin-departamento = "S".
+
+       LISTAR-SIGUIENTE-DEPARTAMENTO.
+           READ empleados-archivo NEXT RECORD
+               AT END
+                   MOVE "S" TO fin-departamento
+               NOT AT END
+                   IF emp-departamento NOT = depto-busqueda
+                      MOVE "S" TO fin-departamento
+                   ELSE
+                      DISPLAY "ID: " emp-id
+                         " Nombre: " emp-nombre
+                         " Salario: " emp-salario
+                   END-IF
+           END-READ.
+
        ELIMINAR-EMPLEADO.
            PERFORM BUSCAR-EMPLEADO
-           DELETE empleados-archivo INVALID KEY
+           READ empleados-archivo KEY IS emp-id
+           INVALID KEY
               MOVE "Error: Empleado no encontrado para eliminar."
                  TO mensaje-error
+              MOVE "WARN" TO error-severidad
+              MOVE "ELIMINAR-EMPLEADO" TO error-parrafo
               PERFORM ACEPTAR-FECHA-HORA
               PERFORM ESCRIBIR-ERROR-LOG
               DISPLAY "Empleado no encontrado."
               DISPLAY "Presiona Enter para Continuar.."
               ACCEPT opcion
            NOT INVALID KEY
-              DISPLAY "Empleado eliminado correctamente...", emp-id
-           END-DELETE.
+              MOVE emp-nombre       TO aud-nombre-antes
+              MOVE emp-departamento TO aud-departamento-antes
+              MOVE emp-salario      TO aud-salario-antes
+              PERFORM ESCRIBIR-HISTORICO
+              DELETE empleados-archivo INVALID KEY
+                 MOVE "Error: Empleado no encontrado para eliminar."
+                    TO mensaje-error
+                 MOVE "WARN" TO error-severidad
+                 MOVE "ELIMINAR-EMPLEADO" TO error-parrafo
+                 PERFORM ACEPTAR-FECHA-HORA
+                 PERFORM ESCRIBIR-ERROR-LOG
+                 DISPLAY "Empleado no encontrado."
+                 DISPLAY "Presiona Enter para Continuar.."
+                 ACCEPT opcion
+              NOT INVALID KEY
+                 DISPLAY "Empleado eliminado correctamente...", emp-id
+                 MOVE "BAJA"  TO aud-operacion
+                 MOVE emp-id  TO aud-emp-id
+                 MOVE SPACES  TO aud-nombre-despues
+                 MOVE SPACES  TO aud-departamento-despues
+                 MOVE 0       TO aud-salario-despues
+                 PERFORM ESCRIBIR-AUDITORIA
+              END-DELETE
+           END-READ.
 
        ACTUALIZAR-EMPLEADO.
            PERFORM BUSCAR-EMPLEADO.
@@ -185,10 +404,16 @@
            INVALID KEY
               MOVE "Error: Empleado no encontrado para actualizar."
                  TO mensaje-error
+              MOVE "WARN" TO error-severidad
+              MOVE "ACTUALIZAR-EMPLEADO" TO error-parrafo
               PERFORM ACEPTAR-FECHA-HORA
               PERFORM ESCRIBIR-ERROR-LOG
               DISPLAY "Empleado no encontrado."
            NOT INVALID KEY
+              MOVE emp-nombre       TO aud-nombre-antes
+              MOVE emp-departamento TO aud-departamento-antes
+              MOVE emp-salario      TO aud-salario-antes
+
               DISPLAY "Ingrese el nuevo nombre del empleado:"
               ACCEPT emp-nombre
               DISPLAY "Ingrese el nuevo departamento del empleado:"
@@ -196,20 +421,171 @@
               DISPLAY "Ingrese el nuevo salario del empleado:"
               ACCEPT emp-salario
 
-              REWRITE empleado-registro
-              DISPLAY "Empleado actualizado correctamente."
+              PERFORM VALIDAR-EMPLEADO
+              IF WS-VALIDACION-OK = "N"
+                 PERFORM ACEPTAR-FECHA-HORA
+                 PERFORM ESCRIBIR-ERROR-LOG
+                 MOVE aud-nombre-antes       TO emp-nombre
+                 MOVE aud-departamento-antes TO emp-departamento
+                 MOVE aud-salario-antes      TO emp-salario
+              ELSE
+                 REWRITE empleado-registro
+                 DISPLAY "Empleado actualizado correctamente."
+
+                 MOVE "CAMBIO"         TO aud-operacion
+                 MOVE emp-id           TO aud-emp-id
+                 MOVE emp-nombre       TO aud-nombre-despues
+                 MOVE emp-departamento TO aud-departamento-despues
+                 MOVE emp-salario      TO aud-salario-despues
+                 PERFORM ESCRIBIR-AUDITORIA
+              END-IF
            END-READ.
 
+       PROCESAR-LOTE.
+           OPEN INPUT trans-empleados
+           IF fs-trans-lote NOT = "00"
+              DISPLAY "No se pudo abrir el archivo de lote. Estado: "
+                      fs-trans-lote
+           ELSE
+              MOVE "N" TO fin-lote
+              PERFORM LEER-TRANSACCION-LOTE
+              PERFORM APLICAR-TRANSACCION-LOTE
+                 UNTIL fin-lote = "S"
+              CLOSE trans-empleados
+           END-IF.
+
+       LEER-TRANSACCION-LOTE.
+           READ trans-empleados INTO trans-empleado-registro
+                AT END MOVE "S" TO fin-lote
+           END-READ.
+
+       APLICAR-TRANSACCION-LOTE.
+           MOVE trans-emp-id TO emp-id
+           EVALUATE trans-operacion
+               WHEN "A"
+                   MOVE trans-emp-nombre       TO emp-nombre
+                   MOVE trans-emp-departamento TO emp-departamento
+                   MOVE trans-emp-salario      TO emp-salario
+                   PERFORM VALIDAR-EMPLEADO
+                   IF WS-VALIDACION-OK = "N"
+                      PERFORM ACEPTAR-FECHA-HORA
+                      PERFORM ESCRIBIR-ERROR-LOG
+                   ELSE
+                      PERFORM ESCRIBIR-EMPLEADO-NUEVO
+                   END-IF
+               WHEN "C"
+                   PERFORM ACTUALIZAR-EMPLEADO-LOTE
+               WHEN "B"
+                   PERFORM ELIMINAR-EMPLEADO-LOTE
+               WHEN OTHER
+                   MOVE "Error: operacion de lote no reconocida."
+                      TO mensaje-error
+                   MOVE "ERROR" TO error-severidad
+                   MOVE "APLICAR-TRANSACCION-LOTE" TO error-parrafo
+                   PERFORM ACEPTAR-FECHA-HORA
+                   PERFORM ESCRIBIR-ERROR-LOG
+           END-EVALUATE
+           PERFORM LEER-TRANSACCION-LOTE.
+
+       LEER-EMPLEADO-POR-ID.
+           MOVE "S" TO emp-encontrado
+           READ empleados-archivo KEY IS emp-id INVALID KEY
+              MOVE "N" TO emp-encontrado
+           END-READ.
+
+       ACTUALIZAR-EMPLEADO-LOTE.
+           MOVE trans-emp-id TO emp-id
+           PERFORM LEER-EMPLEADO-POR-ID
+           IF emp-encontrado = "N"
+              MOVE "Error: lote, empleado no existe para actualizar."
+                 TO mensaje-error
+              MOVE "WARN" TO error-severidad
+              MOVE "ACTUALIZAR-EMPLEADO-LOTE" TO error-parrafo
+              PERFORM ACEPTAR-FECHA-HORA
+              PERFORM ESCRIBIR-ERROR-LOG
+           ELSE
+              MOVE emp-nombre       TO aud-nombre-antes
+              MOVE emp-departamento TO aud-departamento-antes
+              MOVE emp-salario      TO aud-salario-antes
+
+              MOVE trans-emp-nombre       TO emp-nombre
+              MOVE trans-emp-departamento TO emp-departamento
+              MOVE trans-emp-salario      TO emp-salario
+
+              PERFORM VALIDAR-EMPLEADO
+              IF WS-VALIDACION-OK = "N"
+                 PERFORM ACEPTAR-FECHA-HORA
+                 PERFORM ESCRIBIR-ERROR-LOG
+              ELSE
+                 REWRITE empleado-registro
+
+                 MOVE "CAMBIO"         TO aud-operacion
+                 MOVE emp-id           TO aud-emp-id
+                 MOVE emp-nombre       TO aud-nombre-despues
+                 MOVE emp-departamento TO aud-departamento-despues
+                 MOVE emp-salario      TO aud-salario-despues
+                 PERFORM ESCRIBIR-AUDITORIA
+              END-IF
+           END-IF.
+
+       ELIMINAR-EMPLEADO-LOTE.
+           PERFORM LEER-EMPLEADO-POR-ID
+           IF emp-encontrado = "N"
+              MOVE "Error: lote, empleado no existe para eliminar."
+                 TO mensaje-error
+              MOVE "WARN" TO error-severidad
+              MOVE "ELIMINAR-EMPLEADO-LOTE" TO error-parrafo
+              PERFORM ACEPTAR-FECHA-HORA
+              PERFORM ESCRIBIR-ERROR-LOG
+           ELSE
+              MOVE emp-nombre       TO aud-nombre-antes
+              MOVE emp-departamento TO aud-departamento-antes
+              MOVE emp-salario      TO aud-salario-antes
+              PERFORM ESCRIBIR-HISTORICO
+              DELETE empleados-archivo INVALID KEY
+                 MOVE "Error: lote, no se pudo eliminar empleado."
+                    TO mensaje-error
+                 MOVE "ERROR" TO error-severidad
+                 MOVE "ELIMINAR-EMPLEADO-LOTE" TO error-parrafo
+                 PERFORM ACEPTAR-FECHA-HORA
+                 PERFORM ESCRIBIR-ERROR-LOG
+              NOT INVALID KEY
+                 MOVE "BAJA"  TO aud-operacion
+                 MOVE emp-id  TO aud-emp-id
+                 MOVE SPACES  TO aud-nombre-despues
+                 MOVE SPACES  TO aud-departamento-despues
+                 MOVE 0       TO aud-salario-despues
+                 PERFORM ESCRIBIR-AUDITORIA
+              END-DELETE
+           END-IF.
+
        MOSTRAR-ERROR.
            DISPLAY mensaje-error1.
 
        ESCRIBIR-ERROR-LOG.
-           WRITE error-registro *>FROM mensaje-error
-            AFTER ADVANCING 1 LINE.
+           CALL "registrar-error" USING error-severidad
+                                        error-parrafo
+                                        mensaje-error
+                                        fecha-error
+                                        hora-error.
+
+       ESCRIBIR-AUDITORIA.
+           ACCEPT aud-fecha FROM DATE YYYYMMDD
+           ACCEPT aud-hora FROM TIME
+           WRITE auditoria-registro.
+
+       ESCRIBIR-HISTORICO.
+           MOVE emp-id           TO hist-emp-id
+           MOVE emp-nombre       TO hist-nombre
+           MOVE emp-departamento TO hist-departamento
+           MOVE emp-salario      TO hist-salario
+           ACCEPT hist-fecha-baja FROM DATE YYYYMMDD
+           WRITE historico-registro.
 
 
 
        CERRAR-ARCHIVO.
            CLOSE empleados-archivo.
-           CLOSE error-log.
-           STOP RUN.
\ No newline at end of file
+           CLOSE empleados-auditoria.
+           CLOSE empleados-historico.
+           STOP RUN.
