@@ -13,12 +13,32 @@
       *-----------------------
        INPUT-OUTPUT SECTION.
       *-----------------------
+       FILE-CONTROL.
+           SELECT estructura-datos
+            ASSIGN TO "C:\\Users\\anton\\CobolSql\\estructura.txt"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS fs-estructura.
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
       *-----------------------
+       FD  estructura-datos.
+       01  estructura-registro.
+           05 ED-TIPO-REGISTRO     PIC X.          *> C/A/T
+           05 ED-CLIENTE-ID        PIC 9(4).
+           05 ED-CLIENTE-NOMBRE    PIC X(30).
+           05 ED-CLIENTE-DIRECCION PIC X(50).
+           05 ED-CUENTA-ID         PIC 9(6).
+           05 ED-CUENTA-TIPO       PIC X(15).
+           05 ED-CUENTA-SALDO      PIC 9(7)V99.
+           05 ED-TRANS-ID          PIC 9(6).
+           05 ED-TRANS-MONTO       PIC 9(7)V99.
+           05 ED-TRANS-TIPO        PIC X(10).
+
        WORKING-STORAGE SECTION.
       *-----------------------
+       01  fs-estructura             PIC XX.
+       01  fin-estructura             PIC X VALUE "N".
 
        01  cliente.
            05 cliente-id             PIC 9(4).           *> ID único del cliente
@@ -33,8 +53,15 @@
                  15 transaccion-monto PIC 9(7)V99.       *> Monto de la transacción
                  15 transaccion-tipo  PIC X(10).         *> Tipo (Depósito, Retiro)
 
-       01  i                          PIC 9 VALUE 0.
-       01  j                          PIC 9 VALUE 0.
+       01  i                          PIC 99 VALUE 0.
+       01  j                          PIC 99 VALUE 0.
+
+       01  ws-buscar-cuenta-id        PIC 9(6) VALUE 0.
+       01  ws-buscar-trans-id         PIC 9(6) VALUE 0.
+       01  ws-buscar-encontrado       PIC X    VALUE "N".
+       01  ws-buscar-cuenta-ix        PIC 9    VALUE 0.
+       01  ws-buscar-trans-ix         PIC 9    VALUE 0.
+       01  ws-ver-completo            PIC X    VALUE "N".
 
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -42,19 +69,71 @@
 
        PERFORM CARGAR-DATOS-ESTRUCTURA.
 
+       DISPLAY "Desea ver el listado completo de cliente/cuentas/"
+               "transacciones (S/N): "
+       ACCEPT ws-ver-completo
+       IF ws-ver-completo = "S"
+          PERFORM MOSTRAR-ESTRUCTURA-COMPLETA
+       END-IF.
+
+       PERFORM BUSCAR-TRANSACCION.
+
        CARGAR-DATOS-ESTRUCTURA.
-           MOVE 1234 TO cliente-id
-           MOVE "Juan Pérez" TO cliente-nombre
-           MOVE "Calle Falsa 123" TO cliente-direccion
+           MOVE 0 TO i
+           MOVE 0 TO j
 
-           MOVE 101010 TO cuenta-id(1)
-           MOVE "Cuenta Corriente" TO cuenta-tipo(1)
-           MOVE 1000.50 TO cuenta-saldo(1)
+           OPEN INPUT estructura-datos
+           IF fs-estructura NOT = "00"
+              DISPLAY "No se pudo abrir estructura-datos. Estado: "
+                      fs-estructura
+              STOP RUN
+           END-IF
 
-           MOVE 500 TO transaccion-monto(1,1)
-           MOVE "Depósito" TO transaccion-tipo(1,1)
+           READ estructura-datos
+                AT END MOVE "S" TO fin-estructura
+           END-READ
+
+           PERFORM UNTIL fin-estructura = "S"
+              EVALUATE ED-TIPO-REGISTRO
+                 WHEN "C"
+                    MOVE ED-CLIENTE-ID        TO cliente-id
+                    MOVE ED-CLIENTE-NOMBRE    TO cliente-nombre
+                    MOVE ED-CLIENTE-DIRECCION TO cliente-direccion
+                 WHEN "A"
+                    ADD 1 TO i
+                    MOVE 0 TO j
+                    IF i <= 3
+                       MOVE ED-CUENTA-ID    TO cuenta-id(i)
+                       MOVE ED-CUENTA-TIPO  TO cuenta-tipo(i)
+                       MOVE ED-CUENTA-SALDO TO cuenta-saldo(i)
+                    ELSE
+                       DISPLAY "Aviso: se descarta la cuenta "
+                               ED-CUENTA-ID " del cliente "
+                               ED-CLIENTE-ID
+                               ", máximo de 3 cuentas excedido."
+                    END-IF
+                 WHEN "T"
+                    ADD 1 TO j
+                    IF i <= 3 AND j <= 5
+                       MOVE ED-TRANS-ID    TO transaccion-id(i, j)
+                       MOVE ED-TRANS-MONTO TO transaccion-monto(i, j)
+                       MOVE ED-TRANS-TIPO  TO transaccion-tipo(i, j)
+                    ELSE
+                       DISPLAY "Aviso: se descarta la transacción "
+                               ED-TRANS-ID " de la cuenta "
+                               ED-CUENTA-ID
+                               ", máximo de 5 transacciones excedido."
+                    END-IF
+              END-EVALUATE
 
+              READ estructura-datos
+                   AT END MOVE "S" TO fin-estructura
+              END-READ
+           END-PERFORM
 
+           CLOSE estructura-datos.
+
+       MOSTRAR-ESTRUCTURA-COMPLETA.
            DISPLAY "Información del cliente: "
            DISPLAY "ID: " cliente-id
            DISPLAY "Nombre: " cliente-nombre
@@ -78,4 +157,40 @@
               END-IF
            END-PERFORM.
 
+       BUSCAR-TRANSACCION.
+           DISPLAY "Cuenta ID a buscar (0 para omitir): "
+           ACCEPT ws-buscar-cuenta-id
+           IF ws-buscar-cuenta-id NOT = 0
+              DISPLAY "Transacción ID a buscar: "
+              ACCEPT ws-buscar-trans-id
+              MOVE "N" TO ws-buscar-encontrado
+
+              PERFORM VARYING i FROM 1 BY 1 UNTIL i > 3
+                    OR ws-buscar-encontrado = "S"
+                 IF cuenta-id(i) = ws-buscar-cuenta-id
+                    PERFORM VARYING j FROM 1 BY 1 UNTIL j > 5
+                          OR ws-buscar-encontrado = "S"
+                       IF transaccion-id(i, j) = ws-buscar-trans-id
+                          MOVE "S" TO ws-buscar-encontrado
+                          MOVE i   TO ws-buscar-cuenta-ix
+                          MOVE j   TO ws-buscar-trans-ix
+                       END-IF
+                    END-PERFORM
+                 END-IF
+              END-PERFORM
+
+              IF ws-buscar-encontrado = "S"
+                 DISPLAY "Transacción encontrada en cuenta "
+                         ws-buscar-cuenta-ix ":"
+                 DISPLAY "  Monto: "
+                         transaccion-monto(ws-buscar-cuenta-ix,
+                                           ws-buscar-trans-ix)
+                 DISPLAY "  Tipo: "
+                         transaccion-tipo(ws-buscar-cuenta-ix,
+                                          ws-buscar-trans-ix)
+              ELSE
+                 DISPLAY "No se encontró la transacción solicitada."
+              END-IF
+           END-IF.
+
            STOP RUN.
