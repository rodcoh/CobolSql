@@ -23,6 +23,8 @@
        01  tasa-interes       PIC 9V999.
        01  saldo-actualizado  PIC 9(9)V99.
        01  saldo-actualizado-z PIC ZZZZZZZ9V99.
+       01  num-periodos       PIC 9(3).
+       01  tipo-cuenta        PIC X(10).
        01  continuar          PIC X.
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -30,12 +32,21 @@
        DISPLAY "Ingrese el saldo de la cuenta: "
        ACCEPT saldo-cuenta.
 
-       DISPLAY "Ingrese la tasa de inter√©s (ej. 0.05 para 5%): "
+       DISPLAY "Tipo de cuenta (Ahorro/Corriente): "
+       ACCEPT tipo-cuenta.
+
+       DISPLAY "Tasa de inter√©s (0.05 para 5%, 0 para usar la tasa"
+       DISPLAY "del tipo de cuenta): "
        ACCEPT tasa-interes.
 
+       DISPLAY "Ingrese el numero de periodos a aplicar: "
+       ACCEPT num-periodos.
+
        CALL 'calcular-intereses' USING saldo-cuenta
                                        tasa-interes
-                                       saldo-actualizado.
+                                       saldo-actualizado
+                                       num-periodos
+                                       tipo-cuenta.
 
        MOVE saldo-actualizado TO saldo-actualizado-z.
        DISPLAY "El saldo actualizado con intereses es: "
